@@ -1,4 +1,4 @@
-*================================================================*
+      *================================================================*
       * Copybook Name: AUDITLOG
       * Description: Audit Trail Record Definitions
       * Author: [Author name]
@@ -38,6 +38,10 @@
                10  AUD-ACCOUNT-NO    PIC X(10).
       *-- Change: Add price feed timestamp
            05  AUD-PRICEFEED-TIME   PIC 9(14).
-           05  AUD-BEFORE-IMAGE     PIC X(100).
-           05  AUD-AFTER-IMAGE      PIC X(100).
-           05  AUD-MESSAGE          PIC X(100).
\ No newline at end of file
+      *-- Change: Widened to 170 to hold a full PORT-RECORD image -
+      *           100 bytes was truncating PORT-RECORD (170 bytes) and
+      *           corrupting the packed-decimal fields that straddled
+      *           the old cutoff
+           05  AUD-BEFORE-IMAGE     PIC X(170).
+           05  AUD-AFTER-IMAGE      PIC X(170).
+           05  AUD-MESSAGE          PIC X(100).
