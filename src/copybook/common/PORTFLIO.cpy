@@ -1,4 +1,4 @@
-*================================================================*
+      *================================================================*
       * Copybook Name: PORTFLIO
       * Description: Portfolio Master Record Layout
       * Author: [Author name]
@@ -8,6 +8,15 @@
       * ---------- ------------- -------------------------------------
       * 2024-03-20 [Author]     Initial Creation
       * 2024-06-XX [COBOL Impact Modifier Agent] Real-time price feed fields added *-- Change: Added real-time price and timestamp fields
+      * 2024-07-25 DLB           Added PORT-REINSTATE-FLAG (carved from
+      *                          PORT-FILLER) to gate SUSPENDED->ACTIVE
+      * 2024-09-06 DLB           Added PORT-HOLDINGS-QTY (carved from
+      *                          PORT-FILLER) so PORT-TOTAL-VALUE can be
+      *                          computed as quantity times real-time
+      *                          price instead of being a bare price tick
+      * 2024-09-20 DLB           Added PORT-CURRENCY-CODE (carved from
+      *                          PORT-FILLER) to PORT-FINANCIAL-INFO for
+      *                          non-USD accounts
       *================================================================*
        01  PORT-RECORD.
            05  PORT-KEY.
@@ -35,4 +44,16 @@
            05  PORT-AUDIT-INFO.
                10  PORT-LAST-USER      PIC X(8).
                10  PORT-LAST-TRANS     PIC 9(8).
-           05  PORT-FILLER            PIC X(50).
\ No newline at end of file
+      *-- Change: Reinstatement authorization flag, carved from filler -
+      *           must be 'Y' for a SUSPENDED portfolio to go back ACTIVE
+           05  PORT-REINSTATE-FLAG    PIC X(1).
+               88  PORT-REINSTATE-AUTHORIZED   VALUE 'Y'.
+               88  PORT-REINSTATE-NOT-AUTH     VALUE 'N'.
+      *-- Change: Holdings quantity, carved from filler - multiplied by
+      *           PORT-REALTIME-PRICE to derive PORT-TOTAL-VALUE
+           05  PORT-HOLDINGS-QTY      PIC S9(9)V999 COMP-3.
+      *-- Change: Base currency this portfolio's amounts are carried
+      *           in, carved from filler - PORT-FINANCIAL-INFO values
+      *           and incoming price feed ticks are in this currency
+           05  PORT-CURRENCY-CODE     PIC X(3).
+           05  PORT-FILLER            PIC X(39).
