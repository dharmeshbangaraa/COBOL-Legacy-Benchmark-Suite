@@ -0,0 +1,133 @@
+      *================================================================*
+      * Program Name: PORTCONV
+      * Description: One-Time Master Conversion Utility
+      *             Defaults PORT-REINSTATE-FLAG, PORT-HOLDINGS-QTY,
+      *             and PORT-CURRENCY-CODE on every PORTFOLIO-FILE
+      *             record. These three fields were carved out of
+      *             PORT-FILLER after the master file was already in
+      *             production, so existing records carry whatever
+      *             arbitrary bytes used to sit in that filler space -
+      *             run this ONCE against the master, before PORTUPDT
+      *             or PORTCRET are pointed at it, to put real values
+      *             in those positions. Fields are defaulted
+      *             unconditionally rather than inspected first, since
+      *             PORT-HOLDINGS-QTY is COMP-3 and there is no safe
+      *             way to test leftover filler bytes for valid
+      *             packed-decimal content without risking a data
+      *             exception.
+      * Author: DLB
+      * Date Written: 2024-10-18
+      * Maintenance Log:
+      * Date       Author        Description
+      * ---------- ------------- -------------------------------------
+      * 2024-10-18 DLB           Initial Creation
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PORTCONV.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- Straight top-to-bottom mass update - no keyed access needed,
+      *           every record on the file gets rewritten once
+           SELECT PORTFOLIO-FILE
+               ASSIGN TO PORTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PORT-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PORTFOLIO-FILE.
+           COPY PORTFLIO.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Constants and switches
+      *----------------------------------------------------------------*
+       01  WS-CONSTANTS.
+           05  WS-PROGRAM-NAME     PIC X(08) VALUE 'PORTCONV'.
+           05  WS-SUCCESS          PIC S9(4) VALUE +0.
+           05  WS-ERROR            PIC S9(4) VALUE +8.
+           05  WS-DEFAULT-CCY      PIC X(03) VALUE 'USD'.
+
+       01  WS-SWITCHES.
+           05  WS-FILE-STATUS      PIC X(02).
+               88  WS-SUCCESS-STATUS    VALUE '00'.
+
+           05  WS-EOF-SW           PIC X VALUE 'N'.
+               88  END-OF-FILE         VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * Work areas
+      *----------------------------------------------------------------*
+       01  WS-WORK-AREAS.
+           05  WS-RETURN-CODE      PIC S9(4) VALUE +0.
+           05  WS-CONVERTED-COUNT  PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS
+              UNTIL END-OF-FILE
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           INITIALIZE WS-WORK-AREAS
+
+           OPEN I-O PORTFOLIO-FILE
+
+           IF NOT WS-SUCCESS-STATUS
+               DISPLAY 'PORTCONV: FILE OPEN ERROR - PORT='
+                       WS-FILE-STATUS
+               MOVE WS-ERROR TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM 2900-READ-NEXT-PORTFOLIO
+           .
+
+      *-- Default the three carved-out fields and rewrite the record -
+      *           every record is converted, not just ones that look
+      *           uninitialized, since there is no reliable way to
+      *           tell leftover filler from a value that happens to
+      *           look valid
+       2000-PROCESS.
+           MOVE 'N' TO PORT-REINSTATE-FLAG
+           MOVE ZERO TO PORT-HOLDINGS-QTY
+           MOVE WS-DEFAULT-CCY TO PORT-CURRENCY-CODE
+
+           REWRITE PORT-RECORD
+
+           IF WS-SUCCESS-STATUS
+               ADD 1 TO WS-CONVERTED-COUNT
+           ELSE
+               DISPLAY 'PORTCONV: REWRITE ERROR ON ' PORT-KEY
+                       ' STATUS=' WS-FILE-STATUS
+               MOVE WS-ERROR TO WS-RETURN-CODE
+           END-IF
+
+           PERFORM 2900-READ-NEXT-PORTFOLIO
+           .
+
+       2900-READ-NEXT-PORTFOLIO.
+           READ PORTFOLIO-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ
+           .
+
+       3000-TERMINATE.
+           CLOSE PORTFOLIO-FILE
+
+           DISPLAY 'Portfolios converted: ' WS-CONVERTED-COUNT
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           .
