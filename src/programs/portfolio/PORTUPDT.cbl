@@ -1,4 +1,4 @@
-*================================================================*
+      *================================================================*
       * Program Name: PORTUPDT
       * Description: Portfolio Update Program
       *             Updates existing portfolio records
@@ -9,6 +9,51 @@
       * ---------- ------------- -------------------------------------
       * 2024-03-20 [Author]     Initial Creation
       * 2024-06-XX [COBOL Impact Modifier Agent] Real-time price feed integration *-- Change: Added real-time price feed ingestion, valuation recalculation, and audit logging support
+      * 2024-07-10 DLB           Write AUD-RECORD audit trail for every
+      *                          portfolio REWRITE and price feed update
+      * 2024-07-18 DLB           Validate PF-PRICE before it is applied;
+      *                          reject bad ticks to an exception report
+      * 2024-07-25 DLB           Numeric edit-check on UPDT-VALUE
+      *                          transactions; reject to suspense file
+      * 2024-08-01 DLB           Enforce status-transition business
+      *                          rules on UPDT-STATUS transactions
+      * 2024-08-09 DLB           Checkpoint/restart support for the
+      *                          update-file pass
+      * 2024-08-16 DLB           Replaced SYSOUT totals with a control/
+      *                          summary report (SUMMARY-FILE)
+      * 2024-08-23 DLB           Reject price feed ticks whose timestamp
+      *                          is not newer than PORT-REALTIME-TIME
+      * 2024-08-30 DLB           Skip price feed repricing for
+      *                          closed/suspended portfolios
+      * 2024-09-06 DLB           Store ticks in PORT-REALTIME-PRICE/
+      *                          TIME and recompute PORT-TOTAL-VALUE as
+      *                          holdings qty * price
+      * 2024-09-13 DLB           Archive every ingested price feed tick
+      *                          to a new price-history file
+      * 2024-09-20 DLB           Convert price feed ticks quoted in a
+      *                          foreign currency to the portfolio's
+      *                          base currency via an FX rate table
+      * 2024-09-27 DLB           Batch header/trailer control totals
+      *                          on UPDATE-FILE, balanced at 3000-
+      *                          TERMINATE
+      * 2024-10-25 DLB           Widened audit before/after images to
+      *                          hold a full PORT-RECORD; control-
+      *                          total check at 3050 now counts
+      *                          rejected transactions too; restart
+      *                          runs skip price feed re-ingestion;
+      *                          closed portfolios can no longer be
+      *                          reactivated; added UPDT-REINSTATE-
+      *                          AUTH ('R') as the actual mechanism
+      *                          that sets PORT-REINSTATE-AUTHORIZED
+      * 2024-11-02 DLB           Added UPDT-QTY ('Q') as the actual
+      *                          mechanism that sets PORT-HOLDINGS-QTY,
+      *                          fed by the custodian/trade-confirm
+      *                          feed; PFEX-PRIOR-VALUE now records
+      *                          PORT-REALTIME-PRICE, matching what the
+      *                          tolerance check measures against;
+      *                          restart skip now tracks ordinal
+      *                          position within same-key UPDT-KEY runs
+      *                          instead of the key alone
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PORTUPDT.
@@ -20,10 +65,13 @@
        
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *-- Change: Access mode widened from RANDOM to DYNAMIC so the
+      *           control/summary report can browse the whole file for
+      *           before/after totals in addition to random updates
            SELECT PORTFOLIO-FILE
                ASSIGN TO PORTFILE
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS PORT-KEY
                FILE STATUS IS WS-FILE-STATUS.
            
@@ -36,12 +84,53 @@
                ASSIGN TO PRICEFEED
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-PRICEFEED-STATUS.
-       
+      *-- Change: Added audit trail file for portfolio change history
+           SELECT AUDIT-FILE
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *-- Change: Added price feed exception report for rejected ticks
+           SELECT PF-EXCEPTION-FILE
+               ASSIGN TO PFEXCPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PFEXCP-STATUS.
+      *-- Change: Added suspense file for rejected update transactions
+           SELECT SUSPENSE-FILE
+               ASSIGN TO SUSPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+      *-- Change: Added checkpoint file for update-file restart support
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+      *-- Change: Added control/summary report, replaces SYSOUT totals
+           SELECT SUMMARY-FILE
+               ASSIGN TO SUMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+      *-- Change: Added price-history archive - one row per ingested
+      *           tick, regardless of accept/reject/skip outcome
+           SELECT PRICE-HISTORY-FILE
+               ASSIGN TO PRICEHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PHIST-STATUS.
+      *-- Change: Added FX rate table, loaded once at startup, used to
+      *           convert incoming price feed ticks to the portfolio's
+      *           base currency
+           SELECT FX-RATE-FILE
+               ASSIGN TO FXRATES
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FXRATE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PORTFOLIO-FILE.
            COPY PORTFLIO.
-           
+      *-- Change: Audit trail record, one AUD-RECORD per change event
+       FD  AUDIT-FILE.
+           COPY AUDITLOG.
+
        FD  UPDATE-FILE.
        01  UPDATE-RECORD.
            05  UPDT-KEY.
@@ -51,23 +140,137 @@
                88  UPDT-STATUS    VALUE 'S'.
                88  UPDT-VALUE     VALUE 'V'.
                88  UPDT-NAME      VALUE 'N'.
+      *-- Change: Reinstatement authorization code - a separate
+      *           transaction from UPDT-STATUS so granting the
+      *           one-time authorization and actually flipping the
+      *           status back to ACTIVE are two distinct, separately
+      *           approved steps
+               88  UPDT-REINSTATE-AUTH VALUE 'R'.
+      *-- Change: Holdings-quantity update code - the only transaction
+      *           that can change PORT-HOLDINGS-QTY, the figure
+      *           1650-UPDATE-PORTFOLIO-PRICE uses to recompute
+      *           PORT-TOTAL-VALUE off every price feed tick; a
+      *           custodian/trade-confirmation feed submits one of
+      *           these whenever a position's share count changes
+               88  UPDT-QTY       VALUE 'Q'.
+      *-- Change: Batch header/trailer record codes, same action byte
+      *           used by the detail transaction codes above
+               88  UPDT-HEADER-REC VALUE 'H'.
+               88  UPDT-TRAILER-REC VALUE 'T'.
            05  UPDT-NEW-VALUE     PIC X(50).
+      *-- Change: Batch control record, laid over the same physical
+      *           record as UPDATE-RECORD - the header carries the
+      *           record count and value-amount control total the
+      *           upstream job expects this run to balance to, the
+      *           trailer carries the same two figures as actually
+      *           produced, so a truncated/duplicated feed is caught
+      *           at 3000-TERMINATE instead of rolling into
+      *           WS-UPDATE-COUNT unnoticed
+       01  UPDT-CONTROL-RECORD REDEFINES UPDATE-RECORD.
+           05  FILLER               PIC X(18).
+           05  UPDT-CTL-ACTION      PIC X(1).
+           05  UPDT-CTL-RECORD-COUNT PIC 9(7).
+           05  UPDT-CTL-VALUE-TOTAL PIC S9(13)V99.
+           05  FILLER               PIC X(28).
+      *-- Change: Suspense record for rejected update transactions -
+      *           keyed the same as UPDATE-FILE for resubmission
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SUSP-KEY.
+               10  SUSP-ID        PIC X(8).
+               10  SUSP-ACCT-NO   PIC X(10).
+           05  SUSP-ACTION        PIC X(1).
+           05  SUSP-NEW-VALUE     PIC X(50).
+           05  SUSP-REASON        PIC X(40).
+      *-- Change: Checkpoint record - last applied key plus running
+      *           counts, written every WS-CHECKPOINT-INTERVAL records
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-LAST-KEY.
+               10  CHKPT-LAST-ID      PIC X(8).
+               10  CHKPT-LAST-ACCT-NO PIC X(10).
+           05  CHKPT-UPDATE-COUNT     PIC 9(7).
+           05  CHKPT-ERROR-COUNT      PIC 9(7).
+      *-- Change: Ordinal position of CHKPT-LAST-KEY within its own
+      *           run of same-key detail records (1 for the first
+      *           record carrying that key, 2 for the second, etc) -
+      *           UPDATE-FILE does not forbid duplicate UPDT-KEYs, so
+      *           the restart skip at 2050-CHECK-RESTART-SKIP needs
+      *           more than the key alone to know how many same-key
+      *           records it already applied
+           05  CHKPT-KEY-SEQ          PIC 9(5).
+      *-- Change: Control/summary report line
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD             PIC X(80).
+      *-- Change: Price-history archive record - one row per tick read
+      *           off PRICEFEED-FILE, whatever its outcome
+       FD  PRICE-HISTORY-FILE.
+       01  PRICE-HISTORY-RECORD.
+           05  PHIST-PORTFOLIO-ID     PIC X(8).
+           05  PHIST-PRICE            PIC S9(13)V99 COMP-3.
+           05  PHIST-TIMESTAMP        PIC 9(14).
+           05  PHIST-RESULT-CD        PIC X(1).
+               88  PHIST-APPLIED          VALUE 'A'.
+               88  PHIST-REJECTED         VALUE 'R'.
+               88  PHIST-SKIPPED          VALUE 'S'.
+               88  PHIST-NOT-FOUND        VALUE 'N'.
+      *-- Change: Currency the archived PHIST-PRICE is actually
+      *           expressed in - the portfolio's own base currency
+      *           once a tick has gone through FX conversion, so this
+      *           always matches the stored price
+           05  PHIST-CURRENCY-CODE    PIC X(3).
+      *-- Change: FX rate table record - one row per currency pair
+       FD  FX-RATE-FILE.
+       01  FX-RATE-RECORD.
+           05  FXR-FROM-CURRENCY      PIC X(3).
+           05  FXR-TO-CURRENCY        PIC X(3).
+           05  FXR-RATE               PIC S9(5)V9(6) COMP-3.
       *-- Change: Add price feed record structure
        FD  PRICEFEED-FILE.
        01  PRICEFEED-RECORD.
            05  PF-PORTFOLIO-ID    PIC X(8).
            05  PF-PRICE           PIC S9(13)V99 COMP-3.
            05  PF-TIMESTAMP       PIC 9(14).
-       
+      *-- Change: Currency the incoming tick is quoted in - converted
+      *           to the portfolio's PORT-CURRENCY-CODE before applying
+           05  PF-CURRENCY-CODE   PIC X(3).
+      *-- Change: Rejected price feed tick, one row per exception
+       FD  PF-EXCEPTION-FILE.
+       01  PF-EXCEPTION-RECORD.
+           05  PFEX-PORTFOLIO-ID  PIC X(8).
+           05  PFEX-PRICE         PIC S9(13)V99.
+           05  PFEX-TIMESTAMP     PIC 9(14).
+           05  PFEX-PRIOR-VALUE   PIC S9(13)V99.
+           05  PFEX-CURRENCY-CODE PIC X(3).
+           05  PFEX-REASON        PIC X(40).
+
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
       * Constants and switches
       *----------------------------------------------------------------*
        01  WS-CONSTANTS.
-           05  WS-PROGRAM-NAME     PIC X(08) VALUE 'PORTUPDT '.
+           05  WS-PROGRAM-NAME     PIC X(08) VALUE 'PORTUPDT'.
            05  WS-SUCCESS          PIC S9(4) VALUE +0.
            05  WS-ERROR            PIC S9(4) VALUE +8.
-           
+      *-- Change: Maximum percentage a price feed tick may move away
+      *           from the portfolio's prior value before it is rejected
+           05  WS-PRICE-TOLERANCE-PCT PIC S9(3)V99 VALUE +25.00.
+      *-- Change: Number of update-file records between checkpoints
+           05  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 00100.
+      *-- Change: Maximum number of FX rate pairs the table can hold
+           05  WS-MAX-FX-RATES     PIC 9(4) VALUE 0200.
+
+      *-- Change: In-memory FX rate table, loaded once from
+      *           FX-RATE-FILE at startup and searched for each tick
+      *           whose currency differs from the portfolio's own
+       01  WS-FX-RATE-TABLE.
+           05  WS-FX-RATE-COUNT    PIC 9(4) VALUE ZERO.
+           05  WS-FX-RATE-ENTRY OCCURS 200 TIMES
+                                  INDEXED BY WS-FX-IDX.
+               10  WS-FXT-FROM-CCY PIC X(3).
+               10  WS-FXT-TO-CCY   PIC X(3).
+               10  WS-FXT-RATE     PIC S9(5)V9(6) COMP-3.
+
        01  WS-SWITCHES.
            05  WS-FILE-STATUS      PIC X(02).
                88  WS-SUCCESS-STATUS     VALUE '00'.
@@ -81,7 +284,75 @@
            05  WS-PRICEFEED-STATUS PIC X(02).
                88  WS-PRICEFEED-SUCCESS VALUE '00'.
                88  WS-PRICEFEED-EOF     VALUE '10'.
-           
+      *-- Change: Add audit file status
+           05  WS-AUDIT-STATUS     PIC X(02).
+               88  WS-AUDIT-SUCCESS     VALUE '00'.
+      *-- Change: Add price feed exception file status
+           05  WS-PFEXCP-STATUS    PIC X(02).
+               88  WS-PFEXCP-SUCCESS    VALUE '00'.
+      *-- Change: Add suspense file status
+           05  WS-SUSPENSE-STATUS  PIC X(02).
+               88  WS-SUSPENSE-SUCCESS  VALUE '00'.
+      *-- Change: Add checkpoint file status
+           05  WS-CHKPT-STATUS     PIC X(02).
+               88  WS-CHKPT-SUCCESS     VALUE '00'.
+               88  WS-CHKPT-NOT-FOUND   VALUE '35'.
+      *-- Change: Switches for checkpoint/restart processing
+           05  WS-CHKPT-EOF-SW     PIC X VALUE 'N'.
+               88  CHKPT-AT-EOF        VALUE 'Y'.
+      *-- Change: Count of checkpoint records actually read back at
+      *           1060-CHECK-FOR-RESTART - a dataset that merely opens
+      *           successfully but is empty (the normal case for a
+      *           fresh run) must not be mistaken for a restart
+           05  WS-CHKPT-RECS-READ  PIC 9(05) VALUE ZERO.
+           05  WS-RESTART-SW       PIC X VALUE 'N'.
+               88  RESTART-IN-PROGRESS VALUE 'Y'.
+               88  NOT-RESTARTING      VALUE 'N'.
+      *-- Change: Separate switch for the one-time, whole-run decision
+      *           of whether to ingest the price feed at all, kept apart
+      *           from WS-RESTART-SW above (which 2050-CHECK-RESTART-SKIP
+      *           also flips mid-run, per detail record, for an unrelated
+      *           purpose) so a future change to one cannot silently
+      *           perturb the other
+           05  WS-PF-RESTART-SW    PIC X VALUE 'N'.
+               88  PRICEFEED-RESTART-IN-PROGRESS VALUE 'Y'.
+               88  PRICEFEED-NOT-RESTARTING      VALUE 'N'.
+      *-- Change: Add control/summary report file status
+           05  WS-SUMMARY-STATUS   PIC X(02).
+               88  WS-SUMMARY-SUCCESS   VALUE '00'.
+      *-- Change: Add price-history archive file status
+           05  WS-PHIST-STATUS     PIC X(02).
+               88  WS-PHIST-SUCCESS     VALUE '00'.
+      *-- Change: Add FX rate file status
+           05  WS-FXRATE-STATUS    PIC X(02).
+               88  WS-FXRATE-SUCCESS    VALUE '00'.
+               88  WS-FXRATE-EOF        VALUE '10'.
+      *-- Change: Switch telling whether an FX rate was found for the
+      *           currency pair on the current tick
+           05  WS-FXRATE-FOUND-SW  PIC X VALUE 'N'.
+               88  FXRATE-FOUND        VALUE 'Y'.
+               88  FXRATE-NOT-FOUND    VALUE 'N'.
+      *-- Change: Switch set once the UPDATE-FILE trailer record has
+      *           been read, so a feed truncated before its trailer
+      *           is detected at 3000-TERMINATE
+           05  WS-UPDT-TRAILER-SW  PIC X VALUE 'N'.
+               88  UPDT-TRAILER-SEEN   VALUE 'Y'.
+               88  UPDT-TRAILER-NOT-SEEN VALUE 'N'.
+      *-- Change: Switch used when browsing PORTFOLIO-FILE sequentially
+      *           to accumulate before/after totals for the summary
+           05  WS-BROWSE-EOF-SW    PIC X VALUE 'N'.
+               88  BROWSE-AT-EOF       VALUE 'Y'.
+      *-- Change: Switch telling whether the current update transaction
+      *           passed edit checks and business rules
+           05  WS-TRANS-VALID-SW   PIC X VALUE 'Y'.
+               88  TRANS-VALID         VALUE 'Y'.
+               88  TRANS-INVALID       VALUE 'N'.
+      *-- Change: Switch telling whether the current feed tick passed
+      *           edit checks and may be applied to the portfolio
+           05  WS-PRICEFEED-VALID-SW PIC X VALUE 'Y'.
+               88  PRICEFEED-TICK-VALID   VALUE 'Y'.
+               88  PRICEFEED-TICK-INVALID VALUE 'N'.
+
            05  WS-END-OF-FILE-SW   PIC X     VALUE 'N'.
                88  END-OF-FILE              VALUE 'Y'.
                88  NOT-END-OF-FILE          VALUE 'N'.
@@ -98,20 +369,108 @@
            05  WS-ERROR-COUNT      PIC 9(7) VALUE ZERO.
            05  WS-RETURN-CODE      PIC S9(4) VALUE +0.
            05  WS-NUMERIC-WORK     PIC S9(13)V99.
+      *-- Change: Separate work field for UPDT-QTY transactions -
+      *           PORT-HOLDINGS-QTY carries 3 decimal places, not the
+      *           2 that WS-NUMERIC-WORK is scaled for, so reusing
+      *           WS-NUMERIC-WORK here would shift the decimal point
+           05  WS-QTY-WORK         PIC S9(9)V999.
+      *-- Change: Expected control figures from the UPDATE-FILE header,
+      *           and the running value total accumulated as detail
+      *           records are read, validated against the header/
+      *           trailer control totals at 3000-TERMINATE
+           05  WS-UPDT-EXPECTED-COUNT   PIC 9(7) VALUE ZERO.
+           05  WS-UPDT-EXPECTED-TOTAL   PIC S9(13)V99 VALUE ZERO.
+           05  WS-UPDT-TRAILER-COUNT    PIC 9(7) VALUE ZERO.
+           05  WS-UPDT-TRAILER-TOTAL    PIC S9(13)V99 VALUE ZERO.
+           05  WS-UPDT-RUNNING-TOTAL    PIC S9(13)V99 VALUE ZERO.
       *-- Change: Add work area for price feed
            05  WS-PRICEFEED-PORTID PIC X(8).
            05  WS-PRICEFEED-PRICE  PIC S9(13)V99 COMP-3.
            05  WS-PRICEFEED-TIME   PIC 9(14).
+      *-- Change: Currency code the incoming tick is quoted in, used
+      *           to drive the FX-conversion lookup
+           05  WS-PRICEFEED-CURRENCY PIC X(3).
+      *-- Change: Portfolio's real-time price before a tick is applied,
+      *           captured ahead of 1650-UPDATE-PORTFOLIO-PRICE
+      *           overlaying PORT-REALTIME-PRICE, so a failed REWRITE
+      *           can still report the correct prior value on the
+      *           exception record instead of the unsaved new one
+           05  WS-PF-PRIOR-PRICE   PIC S9(13)V99 COMP-3.
+      *-- Change: Price feed applied/rejected counts and reject reason
+           05  WS-PF-APPLIED-COUNT PIC 9(7) VALUE ZERO.
+           05  WS-PF-REJECTED-COUNT PIC 9(7) VALUE ZERO.
+      *-- Change: Count of ticks skipped for closed/suspended portfolios
+           05  WS-PF-SKIPPED-COUNT PIC 9(7) VALUE ZERO.
+           05  WS-PF-REJECT-REASON PIC X(40).
+           05  WS-PRICE-VARIANCE-PCT PIC S9(5)V99.
+      *-- Change: Reason an update transaction failed edit/business
+      *           rule checks, reported on the suspense record
+           05  WS-TRANS-REJECT-REASON PIC X(40).
+      *-- Change: Requested new status code, first byte of UPDT-NEW-VALUE
+           05  WS-NEW-STATUS-CD    PIC X(1).
+      *-- Change: Checkpoint/restart work fields
+           05  WS-RESTART-KEY      PIC X(18) VALUE LOW-VALUES.
+           05  WS-RECS-SINCE-CHKPT PIC 9(5) VALUE ZERO.
+      *-- Change: Ordinal position of the checkpointed key (how many
+      *           same-key records had already been applied when the
+      *           checkpoint was taken), and the matching running
+      *           counter kept as UPDATE-FILE is re-read on restart -
+      *           lets 2050-CHECK-RESTART-SKIP tell apart same-key
+      *           records that were already applied from ones that
+      *           weren't, instead of skipping every record that
+      *           shares the checkpointed key
+           05  WS-RESTART-KEY-SEQ  PIC 9(5) VALUE ZERO.
+           05  WS-KEY-SEQ-COUNT    PIC 9(5) VALUE ZERO.
+           05  WS-PRIOR-UPDT-KEY   PIC X(18) VALUE LOW-VALUES.
+      *-- Change: Update counts broken out by UPDT-ACTION type, and
+      *           before/after PORTFOLIO-FILE valuation totals, for
+      *           the control/summary report
+           05  WS-STATUS-COUNT     PIC 9(7) VALUE ZERO.
+           05  WS-NAME-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-VALUE-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-QTY-COUNT        PIC 9(7) VALUE ZERO.
+           05  WS-REINSTATE-COUNT  PIC 9(7) VALUE ZERO.
+           05  WS-PORT-VALUE-ACCUM PIC S9(15)V99 COMP-3.
+           05  WS-BEFORE-TOTAL-VALUE PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-AFTER-TOTAL-VALUE  PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-REPORT-LINE      PIC X(80).
+           05  WS-REPORT-AMOUNT    PIC -(13)9.99.
       *-- Change: Add audit log work area
            05  WS-AUDIT-EVENT      PIC X(100).
-       
+      *-- Change: Work area used to build each AUD-RECORD before write
+       01  WS-AUDIT-WORK-AREA.
+           05  WS-AUDIT-DATE       PIC 9(08).
+           05  WS-AUDIT-TIME       PIC 9(08).
+           05  WS-AUDIT-TYPE-CD    PIC X(04).
+           05  WS-AUDIT-ACTION-CD  PIC X(08).
+           05  WS-AUDIT-STATUS-CD  PIC X(04).
+           05  WS-AUDIT-KEY        PIC X(18).
+           05  WS-AUDIT-PF-TIME    PIC 9(14).
+           05  WS-AUDIT-BEFORE     PIC X(170).
+           05  WS-AUDIT-AFTER      PIC X(170).
+           05  WS-AUDIT-MESSAGE    PIC X(100).
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
-      *-- Change: Ingest real-time price feed before processing updates
-           PERFORM 1500-INGEST-PRICEFEED
+      *-- Change: Snapshot total portfolio value before any processing
+      *           for the control/summary report
+           PERFORM 1700-COMPUTE-PORTFOLIO-TOTAL
+           MOVE WS-PORT-VALUE-ACCUM TO WS-BEFORE-TOTAL-VALUE
+      *-- Change: Ingest real-time price feed before processing
+      *           updates - skipped on a restart run, since the ticks
+      *           already applied on the prior attempt would otherwise
+      *           be re-ingested and rejected a second time as
+      *           out-of-sequence, polluting PF-EXCEPTION-FILE and
+      *           PRICE-HISTORY-FILE with duplicate noise
+           IF PRICEFEED-NOT-RESTARTING
+               PERFORM 1500-INGEST-PRICEFEED
+           END-IF
            PERFORM 2000-PROCESS
               UNTIL END-OF-FILE
+      *-- Change: Snapshot total portfolio value after processing
+           PERFORM 1700-COMPUTE-PORTFOLIO-TOTAL
+           MOVE WS-PORT-VALUE-ACCUM TO WS-AFTER-TOTAL-VALUE
            PERFORM 3000-TERMINATE
            GOBACK.
            
@@ -122,20 +481,156 @@
            OPEN INPUT UPDATE-FILE
       *-- Change: Open price feed file
            OPEN INPUT PRICEFEED-FILE
-           
-           IF NOT WS-SUCCESS-STATUS OR 
+      *-- Change: Open audit trail file - accumulates across runs
+           OPEN EXTEND AUDIT-FILE
+      *-- Change: Open price feed exception report
+           OPEN OUTPUT PF-EXCEPTION-FILE
+      *-- Change: Open suspense file for rejected update transactions
+           OPEN OUTPUT SUSPENSE-FILE
+      *-- Change: Open control/summary report
+           OPEN OUTPUT SUMMARY-FILE
+      *-- Change: Open price-history archive - accumulates across runs
+           OPEN EXTEND PRICE-HISTORY-FILE
+      *-- Change: Open FX rate table file - read once and closed below
+           OPEN INPUT FX-RATE-FILE
+
+           IF NOT WS-SUCCESS-STATUS OR
               NOT WS-UPDT-SUCCESS OR
-              NOT WS-PRICEFEED-SUCCESS
-              DISPLAY 'Error opening files: ' 
+              NOT WS-PRICEFEED-SUCCESS OR
+              NOT WS-AUDIT-SUCCESS OR
+              NOT WS-PFEXCP-SUCCESS OR
+              NOT WS-SUSPENSE-SUCCESS OR
+              NOT WS-SUMMARY-SUCCESS OR
+              NOT WS-PHIST-SUCCESS OR
+              NOT WS-FXRATE-SUCCESS
+              DISPLAY 'Error opening files: '
                       'PORT=' WS-FILE-STATUS
                       'UPDT=' WS-UPDT-STATUS
                       'PRICEFEED=' WS-PRICEFEED-STATUS
+                      'AUDIT=' WS-AUDIT-STATUS
+                      'PFEXCP=' WS-PFEXCP-STATUS
+                      'SUSPENSE=' WS-SUSPENSE-STATUS
+                      'SUMMARY=' WS-SUMMARY-STATUS
+                      'PHIST=' WS-PHIST-STATUS
+                      'FXRATE=' WS-FXRATE-STATUS
               MOVE WS-ERROR TO WS-RETURN-CODE
               PERFORM 3000-TERMINATE
            END-IF
+      *-- Change: Load the FX rate table into memory and close the file
+           PERFORM 1070-LOAD-FX-RATES
+      *-- Change: Read the UPDATE-FILE header and capture its control
+      *           totals before any detail records are processed
+           PERFORM 1080-READ-UPDATE-HEADER
+      *-- Change: Determine whether this run is a restart of a prior,
+      *           abended run and position past already-applied keys
+           PERFORM 1060-CHECK-FOR-RESTART
            .
       *-- Change: End 1000-INITIALIZE modifications
-           
+
+      *-- Change: New paragraph - read the first UPDATE-FILE record,
+      *           which must be a header control record, and save its
+      *           expected record count and value-amount control total
+       1080-READ-UPDATE-HEADER.
+           READ UPDATE-FILE
+               AT END
+                   DISPLAY 'UPDATE-FILE is empty - header record '
+                           'missing'
+                   MOVE WS-ERROR TO WS-RETURN-CODE
+                   PERFORM 3000-TERMINATE
+               NOT AT END
+                   IF UPDT-HEADER-REC
+                       MOVE UPDT-CTL-RECORD-COUNT
+                           TO WS-UPDT-EXPECTED-COUNT
+                       MOVE UPDT-CTL-VALUE-TOTAL
+                           TO WS-UPDT-EXPECTED-TOTAL
+                   ELSE
+                       DISPLAY 'UPDATE-FILE first record is not a '
+                               'valid header record'
+                       MOVE WS-ERROR TO WS-RETURN-CODE
+                       PERFORM 3000-TERMINATE
+                   END-IF
+           END-READ
+           .
+
+      *-- Change: New paragraph - read the FX rate file into the
+      *           in-memory table once at startup, then close it
+       1070-LOAD-FX-RATES.
+           PERFORM UNTIL WS-FXRATE-EOF
+              OR WS-FX-RATE-COUNT NOT < WS-MAX-FX-RATES
+               READ FX-RATE-FILE
+                   AT END
+                       SET WS-FXRATE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-FX-RATE-COUNT
+                       SET WS-FX-IDX TO WS-FX-RATE-COUNT
+                       MOVE FXR-FROM-CURRENCY
+                           TO WS-FXT-FROM-CCY (WS-FX-IDX)
+                       MOVE FXR-TO-CURRENCY
+                           TO WS-FXT-TO-CCY (WS-FX-IDX)
+                       MOVE FXR-RATE TO WS-FXT-RATE (WS-FX-IDX)
+               END-READ
+           END-PERFORM
+           CLOSE FX-RATE-FILE
+           .
+
+      *-- Change: New paragraph - read any existing checkpoint file to
+      *           find the restart point, then reopen it for appending.
+      *           This is a restart only if the checkpoint dataset
+      *           actually contains a checkpoint record from a prior,
+      *           incomplete run - not merely because OPEN INPUT
+      *           succeeded, which is also true of a fresh, empty
+      *           checkpoint dataset on an ordinary run
+       1060-CHECK-FOR-RESTART.
+           MOVE ZERO TO WS-CHKPT-RECS-READ
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-SUCCESS
+               PERFORM UNTIL CHKPT-AT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET CHKPT-AT-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CHKPT-RECS-READ
+                           MOVE CHKPT-LAST-KEY TO WS-RESTART-KEY
+                           MOVE CHKPT-UPDATE-COUNT TO WS-UPDATE-COUNT
+                           MOVE CHKPT-ERROR-COUNT TO WS-ERROR-COUNT
+                           MOVE CHKPT-KEY-SEQ TO WS-RESTART-KEY-SEQ
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-CHKPT-RECS-READ > ZERO
+                   SET RESTART-IN-PROGRESS TO TRUE
+                   SET PRICEFEED-RESTART-IN-PROGRESS TO TRUE
+                   DISPLAY 'Restarting update-file pass after key: '
+                           WS-RESTART-KEY
+               END-IF
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           .
+
+      *-- Change: New paragraph - browse PORTFOLIO-FILE sequentially
+      *           and sum PORT-TOTAL-VALUE for the summary report
+       1700-COMPUTE-PORTFOLIO-TOTAL.
+           MOVE ZERO TO WS-PORT-VALUE-ACCUM
+           MOVE LOW-VALUES TO PORT-KEY
+           MOVE 'N' TO WS-BROWSE-EOF-SW
+
+           START PORTFOLIO-FILE KEY IS NOT LESS THAN PORT-KEY
+               INVALID KEY
+                   SET BROWSE-AT-EOF TO TRUE
+           END-START
+
+           PERFORM UNTIL BROWSE-AT-EOF
+               READ PORTFOLIO-FILE NEXT RECORD
+                   AT END
+                       SET BROWSE-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD PORT-TOTAL-VALUE TO WS-PORT-VALUE-ACCUM
+               END-READ
+           END-PERFORM
+           .
+
       *-- Change: New paragraph for price feed ingestion
        1500-INGEST-PRICEFEED.
            PERFORM UNTIL END-OF-PRICEFEED
@@ -143,63 +638,534 @@
                    AT END
                        SET END-OF-PRICEFEED TO TRUE
                    NOT AT END
-                       MOVE PF-PORTFOLIO-ID TO WS-PRICEFEED-PORTID
-                       MOVE PF-PRICE TO WS-PRICEFEED-PRICE
-                       MOVE PF-TIMESTAMP TO WS-PRICEFEED-TIME
-      *-- Change: Update portfolio record with real-time price
-                       MOVE WS-PRICEFEED-PORTID TO PORT-KEY
-                       READ PORTFOLIO-FILE
-                           INVALID KEY
-                               DISPLAY 'Portfolio not found for price feed: ' WS-PRICEFEED-PORTID
-                           NOT INVALID KEY
-                               MOVE WS-PRICEFEED-PRICE TO PORT-TOTAL-VALUE
-                               MOVE WS-PRICEFEED-TIME TO PORT-LAST-MAINT
-      *-- Change: Audit log for price feed update
-                               MOVE 'PRICEFEED' TO WS-AUDIT-EVENT
-                               DISPLAY 'Audit: Real-time price update for ' WS-PRICEFEED-PORTID
-                               REWRITE PORT-RECORD
-                       END-READ
+                       PERFORM 1600-APPLY-PRICEFEED-UPDATE
                END-READ
            END-PERFORM
            .
-           
+
+      *-- Change: New paragraph - look up the target portfolio for one
+      *           price feed tick and apply it if the key is found
+       1600-APPLY-PRICEFEED-UPDATE.
+           MOVE PF-PORTFOLIO-ID TO WS-PRICEFEED-PORTID
+           MOVE PF-PRICE TO WS-PRICEFEED-PRICE
+           MOVE PF-TIMESTAMP TO WS-PRICEFEED-TIME
+           MOVE PF-CURRENCY-CODE TO WS-PRICEFEED-CURRENCY
+      *-- Change: Update portfolio record with real-time price
+           MOVE WS-PRICEFEED-PORTID TO PORT-KEY
+           READ PORTFOLIO-FILE
+               INVALID KEY
+                   DISPLAY 'Portfolio not found for price feed: '
+                           WS-PRICEFEED-PORTID
+                   SET PHIST-NOT-FOUND TO TRUE
+                   PERFORM 1680-ARCHIVE-PRICEFEED-TICK
+               NOT INVALID KEY
+      *-- Change: Capture the prior real-time price before any
+      *           validation or update paragraph has a chance to
+      *           overlay PORT-REALTIME-PRICE, so 1690-REJECT-
+      *           PRICEFEED-TICK always reports the true prior value
+      *           on the exception record, even when the rejection is
+      *           a failed REWRITE after PORT-REALTIME-PRICE was
+      *           already set to the new tick
+                   MOVE PORT-REALTIME-PRICE TO WS-PF-PRIOR-PRICE
+      *-- Change: Only reprice active portfolios - closed/suspended
+      *           accounts are skipped and counted, not rejected
+                   IF PORT-ACTIVE
+                       PERFORM 1615-CONVERT-PRICEFEED-CURRENCY
+                       IF PRICEFEED-TICK-VALID
+                           PERFORM 1610-VALIDATE-PRICEFEED-PRICE
+                       END-IF
+                       IF PRICEFEED-TICK-VALID
+                           PERFORM 1650-UPDATE-PORTFOLIO-PRICE
+                       ELSE
+                           PERFORM 1690-REJECT-PRICEFEED-TICK
+                       END-IF
+                   ELSE
+                       PERFORM 1695-SKIP-PRICEFEED-TICK
+                   END-IF
+           END-READ
+           .
+
+      *-- Change: New paragraph - convert an incoming tick's price into
+      *           the portfolio's own base currency before it is edit-
+      *           checked, using the in-memory FX rate table; a tick
+      *           already quoted in the portfolio's currency, or with a
+      *           blank currency code, passes through unconverted
+       1615-CONVERT-PRICEFEED-CURRENCY.
+           SET PRICEFEED-TICK-VALID TO TRUE
+           MOVE SPACES TO WS-PF-REJECT-REASON
+           IF WS-PRICEFEED-CURRENCY = SPACES
+              OR WS-PRICEFEED-CURRENCY = PORT-CURRENCY-CODE
+      *-- Change: A tick with no currency code is applied unconverted
+      *           in the portfolio's own currency - label it as such
+      *           so PHIST-CURRENCY-CODE/PFEX-CURRENCY-CODE downstream
+      *           record the currency actually applied instead of
+      *           carrying the blank the tick arrived with
+               MOVE PORT-CURRENCY-CODE TO WS-PRICEFEED-CURRENCY
+           ELSE
+               PERFORM 1616-LOOKUP-FX-RATE
+               IF FXRATE-FOUND
+                   COMPUTE WS-PRICEFEED-PRICE ROUNDED =
+                       WS-PRICEFEED-PRICE * WS-FXT-RATE (WS-FX-IDX)
+      *-- Change: WS-PRICEFEED-PRICE is now expressed in the
+      *           portfolio's own currency - relabel it so every
+      *           downstream use (tolerance check, exception report,
+      *           price-history archive) reflects that
+                   MOVE PORT-CURRENCY-CODE TO WS-PRICEFEED-CURRENCY
+               ELSE
+                   SET PRICEFEED-TICK-INVALID TO TRUE
+                   MOVE 'NO FX RATE AVAILABLE FOR CURRENCY PAIR'
+                       TO WS-PF-REJECT-REASON
+               END-IF
+           END-IF
+           .
+
+      *-- Change: New paragraph - search the in-memory FX rate table
+      *           for the tick's currency converted to the portfolio's
+      *           base currency
+       1616-LOOKUP-FX-RATE.
+           SET FXRATE-NOT-FOUND TO TRUE
+           SET WS-FX-IDX TO 1
+           PERFORM UNTIL WS-FX-IDX > WS-FX-RATE-COUNT
+              OR FXRATE-FOUND
+               IF WS-FXT-FROM-CCY (WS-FX-IDX) = WS-PRICEFEED-CURRENCY
+                  AND WS-FXT-TO-CCY (WS-FX-IDX) = PORT-CURRENCY-CODE
+                   SET FXRATE-FOUND TO TRUE
+               ELSE
+                   SET WS-FX-IDX UP BY 1
+               END-IF
+           END-PERFORM
+           .
+
+      *-- Change: New paragraph - edit-check a price feed tick against
+      *           the portfolio's prior value before it is applied
+      *-- Change: Tolerance is now checked against PORT-REALTIME-PRICE
+      *           (the prior unit price) rather than PORT-TOTAL-VALUE,
+      *           since PORT-TOTAL-VALUE is a holdings valuation and no
+      *           longer a bare price tick once holdings qty is applied
+       1610-VALIDATE-PRICEFEED-PRICE.
+           SET PRICEFEED-TICK-VALID TO TRUE
+           MOVE SPACES TO WS-PF-REJECT-REASON
+
+           IF WS-PRICEFEED-PRICE NOT > ZERO
+               SET PRICEFEED-TICK-INVALID TO TRUE
+               MOVE 'PRICE NOT POSITIVE' TO WS-PF-REJECT-REASON
+           ELSE
+               IF PORT-REALTIME-PRICE > ZERO
+                   COMPUTE WS-PRICE-VARIANCE-PCT =
+                       ((WS-PRICEFEED-PRICE - PORT-REALTIME-PRICE) /
+                        PORT-REALTIME-PRICE) * 100
+                   IF WS-PRICE-VARIANCE-PCT < ZERO
+                       MULTIPLY -1 BY WS-PRICE-VARIANCE-PCT
+                   END-IF
+                   IF WS-PRICE-VARIANCE-PCT > WS-PRICE-TOLERANCE-PCT
+                       SET PRICEFEED-TICK-INVALID TO TRUE
+                       MOVE 'PRICE OUTSIDE TOLERANCE OF PRIOR VALUE'
+                           TO WS-PF-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF PRICEFEED-TICK-VALID
+               PERFORM 1620-VALIDATE-PRICEFEED-SEQUENCE
+           END-IF
+           .
+
+      *-- Change: New paragraph - reject a tick that is older than the
+      *           last real-time price already on file, so a replayed
+      *           or out-of-order feed file can't roll a valuation back
+       1620-VALIDATE-PRICEFEED-SEQUENCE.
+           IF WS-PRICEFEED-TIME NOT > PORT-REALTIME-TIME
+               SET PRICEFEED-TICK-INVALID TO TRUE
+               MOVE 'TIMESTAMP OUT OF SEQUENCE' TO WS-PF-REJECT-REASON
+           END-IF
+           .
+
+      *-- Change: New paragraph - write a rejected price feed tick to
+      *           the exception report instead of applying it
+       1690-REJECT-PRICEFEED-TICK.
+           ADD 1 TO WS-PF-REJECTED-COUNT
+           MOVE WS-PRICEFEED-PORTID TO PFEX-PORTFOLIO-ID
+           MOVE WS-PRICEFEED-PRICE TO PFEX-PRICE
+           MOVE WS-PRICEFEED-TIME TO PFEX-TIMESTAMP
+      *-- Change: PFEX-PRIOR-VALUE now reflects the figure the
+      *           tolerance check at 1610-VALIDATE-PRICEFEED-PRICE
+      *           actually measured against (PORT-REALTIME-PRICE), not
+      *           the holdings valuation total. Read from WS-PF-PRIOR-
+      *           PRICE (captured before any update paragraph could
+      *           have overlaid PORT-REALTIME-PRICE) rather than
+      *           PORT-REALTIME-PRICE directly, since a failed REWRITE
+      *           from 1650-UPDATE-PORTFOLIO-PRICE reaches this
+      *           paragraph with PORT-REALTIME-PRICE already holding
+      *           the new, unsaved tick
+           MOVE WS-PF-PRIOR-PRICE TO PFEX-PRIOR-VALUE
+           MOVE WS-PRICEFEED-CURRENCY TO PFEX-CURRENCY-CODE
+           MOVE WS-PF-REJECT-REASON TO PFEX-REASON
+           WRITE PF-EXCEPTION-RECORD
+           DISPLAY 'Price feed tick rejected for ' WS-PRICEFEED-PORTID
+                   ': ' WS-PF-REJECT-REASON
+           SET PHIST-REJECTED TO TRUE
+           PERFORM 1680-ARCHIVE-PRICEFEED-TICK
+           .
+
+      *-- Change: New paragraph - count and log a tick that was not
+      *           applied because the portfolio is not PORT-ACTIVE
+       1695-SKIP-PRICEFEED-TICK.
+           ADD 1 TO WS-PF-SKIPPED-COUNT
+           DISPLAY 'Price feed tick skipped, portfolio not active: '
+                   WS-PRICEFEED-PORTID
+           SET PHIST-SKIPPED TO TRUE
+           PERFORM 1680-ARCHIVE-PRICEFEED-TICK
+           .
+
+      *-- Change: New paragraph - append one row to the price-history
+      *           archive for every tick read off PRICEFEED-FILE,
+      *           regardless of whether it was applied, rejected, or
+      *           skipped
+       1680-ARCHIVE-PRICEFEED-TICK.
+           MOVE WS-PRICEFEED-PORTID TO PHIST-PORTFOLIO-ID
+           MOVE WS-PRICEFEED-PRICE TO PHIST-PRICE
+           MOVE WS-PRICEFEED-TIME TO PHIST-TIMESTAMP
+           MOVE WS-PRICEFEED-CURRENCY TO PHIST-CURRENCY-CODE
+           WRITE PRICE-HISTORY-RECORD
+           .
+
+      *-- Change: New paragraph - apply one validated price feed tick
+      *           to the portfolio record and write its audit trail
+       1650-UPDATE-PORTFOLIO-PRICE.
+           MOVE PORT-RECORD TO WS-AUDIT-BEFORE
+           MOVE WS-PRICEFEED-TIME TO PORT-LAST-MAINT
+      *-- Change: Store the tick into the dedicated real-time price
+      *           fields instead of overwriting PORT-TOTAL-VALUE, then
+      *           recompute PORT-TOTAL-VALUE as holdings qty * price
+           MOVE WS-PRICEFEED-PRICE TO PORT-REALTIME-PRICE
+           MOVE WS-PRICEFEED-TIME TO PORT-REALTIME-TIME
+           COMPUTE PORT-TOTAL-VALUE ROUNDED =
+               PORT-HOLDINGS-QTY * PORT-REALTIME-PRICE
+           REWRITE PORT-RECORD
+      *-- Change: Only count/archive/audit the tick as applied once
+      *           REWRITE has actually succeeded - a locked record, key
+      *           mismatch, or I/O error must not be reported as a
+      *           successful price update while the master silently
+      *           keeps its old price
+           IF WS-SUCCESS-STATUS
+               ADD 1 TO WS-PF-APPLIED-COUNT
+      *-- Change: Audit log for price feed update
+               MOVE 'PRICEFEED' TO WS-AUDIT-EVENT
+               DISPLAY 'Audit: Real-time price update for '
+                       WS-PRICEFEED-PORTID
+               MOVE PORT-RECORD TO WS-AUDIT-AFTER
+               MOVE PORT-KEY TO WS-AUDIT-KEY
+               MOVE WS-PRICEFEED-TIME TO WS-AUDIT-PF-TIME
+               MOVE 'Real-time price feed update applied'
+                   TO WS-AUDIT-MESSAGE
+               MOVE 'PRCF' TO WS-AUDIT-TYPE-CD
+               MOVE 'PRICEFD ' TO WS-AUDIT-ACTION-CD
+               MOVE 'SUCC' TO WS-AUDIT-STATUS-CD
+               SET PHIST-APPLIED TO TRUE
+               PERFORM 1680-ARCHIVE-PRICEFEED-TICK
+               PERFORM 8000-WRITE-AUDIT-RECORD
+           ELSE
+               DISPLAY 'Price feed REWRITE failed for '
+                       WS-PRICEFEED-PORTID
+               MOVE 'PORTFOLIO REWRITE FAILED' TO WS-PF-REJECT-REASON
+               PERFORM 1690-REJECT-PRICEFEED-TICK
+           END-IF
+           .
+
        2000-PROCESS.
            READ UPDATE-FILE
                AT END
                    SET END-OF-FILE TO TRUE
                NOT AT END
-                   PERFORM 2100-PROCESS-UPDATE
+      *-- Change: The trailer record ends the batch just like EOF -
+      *           its control totals are saved for the 3000-TERMINATE
+      *           balancing check instead of being processed as a
+      *           detail transaction
+                   IF UPDT-TRAILER-REC
+                       MOVE UPDT-CTL-RECORD-COUNT
+                           TO WS-UPDT-TRAILER-COUNT
+                       MOVE UPDT-CTL-VALUE-TOTAL
+                           TO WS-UPDT-TRAILER-TOTAL
+                       SET UPDT-TRAILER-SEEN TO TRUE
+                       SET END-OF-FILE TO TRUE
+                   ELSE
+      *-- Change: Every detail record read counts toward the batch
+      *           control total, restart or not, since a restart
+      *           still reads the file from the beginning
+                       PERFORM 2060-ACCUMULATE-CONTROL-TOTAL
+                       PERFORM 2055-TRACK-KEY-SEQUENCE
+                       IF RESTART-IN-PROGRESS
+                           PERFORM 2050-CHECK-RESTART-SKIP
+                       END-IF
+                       IF NOT-RESTARTING
+                           PERFORM 2100-PROCESS-UPDATE
+      *-- Change: Checkpoint every WS-CHECKPOINT-INTERVAL records
+                           ADD 1 TO WS-RECS-SINCE-CHKPT
+                           IF WS-RECS-SINCE-CHKPT >=
+                              WS-CHECKPOINT-INTERVAL
+                               PERFORM 2900-WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+                   END-IF
            END-READ
            .
-           
+
+      *-- Change: New paragraph - track this detail record's ordinal
+      *           position within its own run of same-key records, so
+      *           a checkpoint taken mid-group can be resumed from the
+      *           exact record it left off on rather than the key
+      *           alone
+       2055-TRACK-KEY-SEQUENCE.
+           IF UPDT-KEY = WS-PRIOR-UPDT-KEY
+               ADD 1 TO WS-KEY-SEQ-COUNT
+           ELSE
+               MOVE 1 TO WS-KEY-SEQ-COUNT
+               MOVE UPDT-KEY TO WS-PRIOR-UPDT-KEY
+           END-IF
+           .
+
+      *-- Change: New paragraph - skip update-file records whose key
+      *           was already applied in a prior, abended run. A key
+      *           strictly past the checkpointed key is always new;
+      *           a key equal to the checkpointed key is only new once
+      *           its occurrence count passes the ordinal position
+      *           that was already applied, so duplicate UPDT-KEYs
+      *           within the same checkpoint interval aren't dropped
+       2050-CHECK-RESTART-SKIP.
+           IF UPDT-KEY > WS-RESTART-KEY
+               SET NOT-RESTARTING TO TRUE
+           ELSE
+               IF UPDT-KEY = WS-RESTART-KEY
+                  AND WS-KEY-SEQ-COUNT > WS-RESTART-KEY-SEQ
+                   SET NOT-RESTARTING TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *-- Change: New paragraph - add a value-update detail record's
+      *           numeric amount to the running control total compared
+      *           against the header/trailer figures at 3000-TERMINATE
+       2060-ACCUMULATE-CONTROL-TOTAL.
+           IF UPDT-VALUE AND UPDT-NEW-VALUE IS NUMERIC
+               MOVE UPDT-NEW-VALUE TO WS-NUMERIC-WORK
+               ADD WS-NUMERIC-WORK TO WS-UPDT-RUNNING-TOTAL
+           END-IF
+           .
+
+      *-- Change: New paragraph - write a checkpoint record recording
+      *           the last applied key and the running counts
+       2900-WRITE-CHECKPOINT.
+           MOVE PORT-KEY TO CHKPT-LAST-KEY
+           MOVE WS-UPDATE-COUNT TO CHKPT-UPDATE-COUNT
+           MOVE WS-ERROR-COUNT TO CHKPT-ERROR-COUNT
+           MOVE WS-KEY-SEQ-COUNT TO CHKPT-KEY-SEQ
+           WRITE CHECKPOINT-RECORD
+           MOVE ZERO TO WS-RECS-SINCE-CHKPT
+           .
+
        2100-PROCESS-UPDATE.
            MOVE UPDT-KEY TO PORT-KEY
-           
+
            READ PORTFOLIO-FILE
-           
+
            IF WS-SUCCESS-STATUS
-               PERFORM 2200-APPLY-UPDATE
+               PERFORM 2150-VALIDATE-UPDATE-TRANSACTION
+               IF TRANS-VALID
+                   PERFORM 2200-APPLY-UPDATE
+               ELSE
+                   PERFORM 2190-REJECT-UPDATE-TRANSACTION
+               END-IF
            ELSE
                ADD 1 TO WS-ERROR-COUNT
                DISPLAY 'Record not found: ' PORT-KEY
            END-IF
            .
-           
+
+      *-- Change: New paragraph - edit-check and business-rule check
+      *           an update transaction before it is applied
+       2150-VALIDATE-UPDATE-TRANSACTION.
+           SET TRANS-VALID TO TRUE
+           MOVE SPACES TO WS-TRANS-REJECT-REASON
+
+           EVALUATE TRUE
+      *-- Change: PORT-TOTAL-VALUE is derived (PORT-HOLDINGS-QTY times
+      *           PORT-REALTIME-PRICE - see 2200-APPLY-UPDATE), so a
+      *           'V' transaction is back-solved into a holdings
+      *           quantity rather than stamped straight onto the
+      *           total; that back-solve requires a nonzero price
+               WHEN UPDT-VALUE
+                   IF UPDT-NEW-VALUE NOT NUMERIC
+                       SET TRANS-INVALID TO TRUE
+                       MOVE 'NON-NUMERIC VALUE FOR VALUE UPDATE'
+                           TO WS-TRANS-REJECT-REASON
+                   ELSE
+                       IF PORT-REALTIME-PRICE = ZERO
+                           SET TRANS-INVALID TO TRUE
+                           MOVE 'NO PRICE ESTABLISHED FOR VALUE UPDATE'
+                               TO WS-TRANS-REJECT-REASON
+                       END-IF
+                   END-IF
+               WHEN UPDT-QTY
+                   IF UPDT-NEW-VALUE NOT NUMERIC
+                       SET TRANS-INVALID TO TRUE
+                       MOVE 'NON-NUMERIC QUANTITY FOR QTY UPDATE'
+                           TO WS-TRANS-REJECT-REASON
+                   END-IF
+               WHEN UPDT-STATUS
+                   PERFORM 2160-VALIDATE-STATUS-TRANSITION
+               WHEN UPDT-REINSTATE-AUTH
+                   IF NOT PORT-SUSPENDED
+                       SET TRANS-INVALID TO TRUE
+                       MOVE 'REINSTATE AUTH ONLY VALID IF SUSPENDED'
+                           TO WS-TRANS-REJECT-REASON
+                   END-IF
+               WHEN UPDT-NAME
+                   CONTINUE
+      *-- Change: Reject any action code that isn't one of the five
+      *           recognized above (S/V/N/Q/R) instead of letting it
+      *           fall through untouched into 2200-APPLY-UPDATE, which
+      *           has no move for an unrecognized code but still
+      *           rewrites, counts, and audits the transaction as a
+      *           successful no-op
+               WHEN OTHER
+                   SET TRANS-INVALID TO TRUE
+                   MOVE 'UNRECOGNIZED UPDATE ACTION CODE'
+                       TO WS-TRANS-REJECT-REASON
+           END-EVALUATE
+           .
+
+      *-- Change: New paragraph - enforce status-transition business
+      *           rules before a status change is applied
+       2160-VALIDATE-STATUS-TRANSITION.
+           MOVE UPDT-NEW-VALUE(1:1) TO WS-NEW-STATUS-CD
+
+      *-- Change: Reject any status code that isn't one of the
+      *           portfolio's own valid statuses before checking the
+      *           transition-specific rules below - otherwise an
+      *           unrecognized code sails through untouched and lands
+      *           directly in PORT-STATUS at 2200-APPLY-UPDATE
+           IF WS-NEW-STATUS-CD NOT = 'A' AND
+              WS-NEW-STATUS-CD NOT = 'S' AND
+              WS-NEW-STATUS-CD NOT = 'C'
+               SET TRANS-INVALID TO TRUE
+               MOVE 'INVALID PORTFOLIO STATUS CODE'
+                   TO WS-TRANS-REJECT-REASON
+           END-IF
+
+           IF TRANS-VALID AND WS-NEW-STATUS-CD = 'C'
+               IF PORT-CASH-BALANCE NOT = ZERO OR
+                  PORT-TOTAL-VALUE NOT = ZERO
+                   SET TRANS-INVALID TO TRUE
+                   MOVE 'CANNOT CLOSE - NONZERO BALANCE/VALUE'
+                       TO WS-TRANS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF WS-NEW-STATUS-CD = 'A' AND PORT-SUSPENDED
+               IF NOT PORT-REINSTATE-AUTHORIZED
+                   SET TRANS-INVALID TO TRUE
+                   MOVE 'REINSTATEMENT NOT AUTHORIZED'
+                       TO WS-TRANS-REJECT-REASON
+               END-IF
+           END-IF
+
+      *-- Change: A closed portfolio is permanently terminal - it
+      *           cannot be reactivated straight back to 'A' and
+      *           bypass whatever re-onboarding steps a brand new
+      *           portfolio would require
+           IF PORT-CLOSED AND WS-NEW-STATUS-CD NOT = 'C'
+               SET TRANS-INVALID TO TRUE
+               MOVE 'CLOSED PORTFOLIO CANNOT BE REOPENED'
+                   TO WS-TRANS-REJECT-REASON
+           END-IF
+           .
+
+      *-- Change: New paragraph - write a rejected update transaction
+      *           to the suspense file for manual correction/resubmit
+       2190-REJECT-UPDATE-TRANSACTION.
+           ADD 1 TO WS-ERROR-COUNT
+           MOVE UPDT-KEY TO SUSP-KEY
+           MOVE UPDT-ACTION TO SUSP-ACTION
+           MOVE UPDT-NEW-VALUE TO SUSP-NEW-VALUE
+           MOVE WS-TRANS-REJECT-REASON TO SUSP-REASON
+           WRITE SUSPENSE-RECORD
+           DISPLAY 'Update rejected to suspense for ' PORT-KEY
+                   ': ' WS-TRANS-REJECT-REASON
+           .
+
        2200-APPLY-UPDATE.
+           MOVE PORT-RECORD TO WS-AUDIT-BEFORE
+
            EVALUATE TRUE
                WHEN UPDT-STATUS
                    MOVE UPDT-NEW-VALUE TO PORT-STATUS
+      *-- Change: Reinstatement authorization is one-time use
+                   IF PORT-ACTIVE
+                       SET PORT-REINSTATE-NOT-AUTH TO TRUE
+                   END-IF
                WHEN UPDT-NAME
                    MOVE UPDT-NEW-VALUE TO PORT-CLIENT-NAME
+      *-- Change: PORT-TOTAL-VALUE is derived, not stored directly -
+      *           back-solve the holdings quantity that produces the
+      *           requested total at the portfolio's current real-time
+      *           price, then re-derive PORT-TOTAL-VALUE off that
+      *           quantity the same way 1650-UPDATE-PORTFOLIO-PRICE
+      *           and the UPDT-QTY branch below do, so the two never
+      *           drift apart on the next price tick
                WHEN UPDT-VALUE
                    MOVE UPDT-NEW-VALUE TO WS-NUMERIC-WORK
-                   MOVE WS-NUMERIC-WORK TO PORT-TOTAL-VALUE
+                   COMPUTE PORT-HOLDINGS-QTY ROUNDED =
+                       WS-NUMERIC-WORK / PORT-REALTIME-PRICE
+                   COMPUTE PORT-TOTAL-VALUE ROUNDED =
+                       PORT-HOLDINGS-QTY * PORT-REALTIME-PRICE
+      *-- Change: Set the position's holdings quantity from a
+      *           custodian/trade-confirmation feed, then re-derive
+      *           PORT-TOTAL-VALUE immediately off the portfolio's own
+      *           last real-time price, the same formula
+      *           1650-UPDATE-PORTFOLIO-PRICE uses on every tick - a
+      *           qty change takes effect right away instead of
+      *           waiting for the next price feed tick to recompute it
+               WHEN UPDT-QTY
+                   MOVE UPDT-NEW-VALUE TO WS-QTY-WORK
+                   MOVE WS-QTY-WORK TO PORT-HOLDINGS-QTY
+                   COMPUTE PORT-TOTAL-VALUE ROUNDED =
+                       PORT-HOLDINGS-QTY * PORT-REALTIME-PRICE
+      *-- Change: Grant the one-time reinstatement authorization -
+      *           this is the only place PORT-REINSTATE-AUTHORIZED is
+      *           ever set to 'Y'; 2160-VALIDATE-STATUS-TRANSITION
+      *           requires it before a SUSPENDED->ACTIVE transaction
+      *           is allowed through
+               WHEN UPDT-REINSTATE-AUTH
+                   SET PORT-REINSTATE-AUTHORIZED TO TRUE
            END-EVALUATE
-           
+
            REWRITE PORT-RECORD
-           
+
            IF WS-SUCCESS-STATUS
                ADD 1 TO WS-UPDATE-COUNT
+      *-- Change: Track counts by action type for the summary report
+               EVALUATE TRUE
+                   WHEN UPDT-STATUS
+                       ADD 1 TO WS-STATUS-COUNT
+                   WHEN UPDT-NAME
+                       ADD 1 TO WS-NAME-COUNT
+                   WHEN UPDT-VALUE
+                       ADD 1 TO WS-VALUE-COUNT
+                   WHEN UPDT-QTY
+                       ADD 1 TO WS-QTY-COUNT
+                   WHEN UPDT-REINSTATE-AUTH
+                       ADD 1 TO WS-REINSTATE-COUNT
+               END-EVALUATE
+      *-- Change: Audit log for transaction-driven portfolio update
+               MOVE PORT-RECORD TO WS-AUDIT-AFTER
+               MOVE PORT-KEY TO WS-AUDIT-KEY
+               MOVE ZERO TO WS-AUDIT-PF-TIME
+               MOVE 'Portfolio update transaction applied'
+                   TO WS-AUDIT-MESSAGE
+               MOVE 'TRAN' TO WS-AUDIT-TYPE-CD
+               MOVE 'UPDATE  ' TO WS-AUDIT-ACTION-CD
+               MOVE 'SUCC' TO WS-AUDIT-STATUS-CD
+               PERFORM 8000-WRITE-AUDIT-RECORD
            ELSE
                ADD 1 TO WS-ERROR-COUNT
                DISPLAY 'Update failed for: ' PORT-KEY
@@ -207,13 +1173,201 @@
            .
            
        3000-TERMINATE.
+      *-- Change: Build the control/summary report before closing files
+           PERFORM 3900-WRITE-SUMMARY-REPORT
+
            CLOSE PORTFOLIO-FILE
                  UPDATE-FILE
       *-- Change: Close price feed file
                  PRICEFEED-FILE
-           
+      *-- Change: Close audit trail file
+                 AUDIT-FILE
+      *-- Change: Close price feed exception report
+                 PF-EXCEPTION-FILE
+      *-- Change: Close suspense file
+                 SUSPENSE-FILE
+      *-- Change: Close checkpoint file
+                 CHECKPOINT-FILE
+      *-- Change: Close control/summary report
+                 SUMMARY-FILE
+      *-- Change: Close price-history archive
+                 PRICE-HISTORY-FILE
+
            DISPLAY 'Updates processed: ' WS-UPDATE-COUNT
            DISPLAY 'Errors occurred:  ' WS-ERROR-COUNT
-           
+           DISPLAY 'Price feed applied: ' WS-PF-APPLIED-COUNT
+           DISPLAY 'Price feed rejected: ' WS-PF-REJECTED-COUNT
+           DISPLAY 'Price feed skipped (inactive): ' WS-PF-SKIPPED-COUNT
+      *-- Change: Balance the run against the UPDATE-FILE batch
+      *           control totals before setting the final return code
+           PERFORM 3050-VALIDATE-CONTROL-TOTALS
+
            MOVE WS-RETURN-CODE TO RETURN-CODE
-           .
\ No newline at end of file
+           .
+
+      *-- Change: New paragraph - hard-error the run if the batch
+      *           never reached a trailer record, or if WS-UPDATE-
+      *           COUNT and the running value total read off the
+      *           detail records don't balance to the header's
+      *           control figures
+       3050-VALIDATE-CONTROL-TOTALS.
+           IF UPDT-TRAILER-NOT-SEEN
+               DISPLAY 'CONTROL TOTAL ERROR: UPDATE-FILE trailer '
+                       'record not found - feed may be truncated'
+               MOVE WS-ERROR TO WS-RETURN-CODE
+           ELSE
+               IF WS-UPDATE-COUNT + WS-ERROR-COUNT NOT =
+                  WS-UPDT-EXPECTED-COUNT
+                   DISPLAY 'CONTROL TOTAL ERROR: detail records '
+                           'processed (applied ' WS-UPDATE-COUNT
+                           ' + rejected ' WS-ERROR-COUNT
+                           ') does not match header expected count '
+                           WS-UPDT-EXPECTED-COUNT
+                   MOVE WS-ERROR TO WS-RETURN-CODE
+               END-IF
+               IF WS-UPDT-RUNNING-TOTAL NOT = WS-UPDT-EXPECTED-TOTAL
+                   DISPLAY 'CONTROL TOTAL ERROR: value-update total '
+                           WS-UPDT-RUNNING-TOTAL ' does not match '
+                           'header expected total '
+                           WS-UPDT-EXPECTED-TOTAL
+                   MOVE WS-ERROR TO WS-RETURN-CODE
+               END-IF
+               IF WS-UPDT-TRAILER-COUNT NOT = WS-UPDT-EXPECTED-COUNT
+                   DISPLAY 'CONTROL TOTAL ERROR: trailer record '
+                           'count ' WS-UPDT-TRAILER-COUNT
+                           ' does not match header expected count '
+                           WS-UPDT-EXPECTED-COUNT
+                   MOVE WS-ERROR TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           .
+
+      *-- Change: New paragraph - write the end-of-run control/summary
+      *           report: counts by action type, price feed results,
+      *           and a before/after total of PORT-TOTAL-VALUE
+       3900-WRITE-SUMMARY-REPORT.
+           MOVE SPACES TO SUMMARY-RECORD
+           MOVE 'PORTUPDT - UPDATE RUN CONTROL/SUMMARY REPORT'
+               TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Status updates applied .... ' DELIMITED BY SIZE
+                  WS-STATUS-COUNT                DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Name updates applied ...... ' DELIMITED BY SIZE
+                  WS-NAME-COUNT                  DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Value updates applied ...... ' DELIMITED BY SIZE
+                  WS-VALUE-COUNT                  DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Quantity updates applied ... ' DELIMITED BY SIZE
+                  WS-QTY-COUNT                    DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Reinstatements authorized .. ' DELIMITED BY SIZE
+                  WS-REINSTATE-COUNT              DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Update transactions rejected  ' DELIMITED BY SIZE
+                  WS-ERROR-COUNT                    DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Price feed ticks applied ... ' DELIMITED BY SIZE
+                  WS-PF-APPLIED-COUNT             DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Price feed ticks rejected .. ' DELIMITED BY SIZE
+                  WS-PF-REJECTED-COUNT            DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Price feed ticks skipped ... ' DELIMITED BY SIZE
+                  WS-PF-SKIPPED-COUNT             DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE WS-BEFORE-TOTAL-VALUE TO WS-REPORT-AMOUNT
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Total value before run ..... ' DELIMITED BY SIZE
+                  WS-REPORT-AMOUNT               DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           MOVE WS-AFTER-TOTAL-VALUE TO WS-REPORT-AMOUNT
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Total value after run ...... ' DELIMITED BY SIZE
+                  WS-REPORT-AMOUNT               DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+           .
+
+      *-- Change: New paragraph - build and write one audit trail record
+       8000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-AUDIT-DATE  DELIMITED BY SIZE
+                  '-'            DELIMITED BY SIZE
+                  WS-AUDIT-TIME  DELIMITED BY SIZE
+                  INTO AUD-TIMESTAMP
+           END-STRING
+           MOVE 'PORTFSYS' TO AUD-SYSTEM-ID
+           MOVE 'BATCH   ' TO AUD-USER-ID
+           MOVE WS-PROGRAM-NAME TO AUD-PROGRAM
+           MOVE 'BATCH   ' TO AUD-TERMINAL
+           MOVE WS-AUDIT-TYPE-CD TO AUD-TYPE
+           MOVE WS-AUDIT-ACTION-CD TO AUD-ACTION
+           MOVE WS-AUDIT-STATUS-CD TO AUD-STATUS
+           MOVE WS-AUDIT-KEY TO AUD-KEY-INFO
+           MOVE WS-AUDIT-PF-TIME TO AUD-PRICEFEED-TIME
+           MOVE WS-AUDIT-BEFORE TO AUD-BEFORE-IMAGE
+           MOVE WS-AUDIT-AFTER TO AUD-AFTER-IMAGE
+           MOVE WS-AUDIT-MESSAGE TO AUD-MESSAGE
+
+           WRITE AUDIT-RECORD
+
+           IF NOT WS-AUDIT-SUCCESS
+               DISPLAY 'Warning: audit write failed, status='
+                       WS-AUDIT-STATUS ' for key=' WS-AUDIT-KEY
+           END-IF
+           .
