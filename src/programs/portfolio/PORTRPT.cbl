@@ -0,0 +1,332 @@
+      *================================================================*
+      * Program Name: PORTRPT
+      * Description: Portfolio Listing Report Program
+      *             Read-only batch report against PORTFOLIO-FILE,
+      *             sorted by PORT-ACCOUNT-NO, with subtotals by
+      *             PORT-CLIENT-TYPE - standard daily/weekly holdings
+      *             report.
+      * Author: DLB
+      * Date Written: 2024-08-30
+      * Maintenance Log:
+      * Date       Author        Description
+      * ---------- ------------- -------------------------------------
+      * 2024-08-30 DLB           Initial Creation
+      * 2024-10-25 DLB           Subtotals by PORT-CLIENT-TYPE now
+      *                          accumulate into one running bucket
+      *                          per type instead of breaking on type
+      *                          change in the PORT-ACCOUNT-NO browse
+      *                          order, which bore no relationship to
+      *                          client type
+      * 2024-11-16 DLB           Renumbered the read-ahead paragraph to
+      *                          2200-READ-NEXT-PORTFOLIO and the grand
+      *                          total paragraph to 2950-WRITE-GRAND-
+      *                          TOTAL-LINE - both were numbered 2900,
+      *                          which happened to compile but broke
+      *                          the paragraph-numbering convention
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PORTRPT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- Browsed sequentially by PORT-ACCOUNT-NO via the alternate
+      *           record key below - ACCESS MODE DYNAMIC so the report
+      *           can START on the alternate key and READ NEXT RECORD
+           SELECT PORTFOLIO-FILE
+               ASSIGN TO PORTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PORT-KEY
+               ALTERNATE RECORD KEY IS PORT-ACCOUNT-NO WITH DUPLICATES
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO PORTLIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PORTFOLIO-FILE.
+           COPY PORTFLIO.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Constants and switches
+      *----------------------------------------------------------------*
+       01  WS-CONSTANTS.
+           05  WS-PROGRAM-NAME     PIC X(08) VALUE 'PORTRPT'.
+           05  WS-SUCCESS          PIC S9(4) VALUE +0.
+           05  WS-ERROR            PIC S9(4) VALUE +8.
+
+       01  WS-SWITCHES.
+           05  WS-FILE-STATUS      PIC X(02).
+               88  WS-SUCCESS-STATUS    VALUE '00'.
+
+           05  WS-REPORT-STATUS    PIC X(02).
+               88  WS-REPORT-SUCCESS    VALUE '00'.
+
+           05  WS-BROWSE-EOF-SW    PIC X VALUE 'N'.
+               88  BROWSE-AT-EOF       VALUE 'Y'.
+               88  NOT-BROWSE-AT-EOF   VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      * Work areas
+      *----------------------------------------------------------------*
+       01  WS-WORK-AREAS.
+           05  WS-RETURN-CODE      PIC S9(4) VALUE +0.
+           05  WS-LINE-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-REPORT-LINE      PIC X(132).
+           05  WS-REPORT-VALUE-AMT PIC -(13)9.99.
+           05  WS-REPORT-CASH-AMT  PIC -(13)9.99.
+           05  WS-SUBTOT-VALUE-AMT PIC -(13)9.99.
+           05  WS-SUBTOT-CASH-AMT  PIC -(13)9.99.
+           05  WS-GRAND-VALUE-AMT  PIC -(13)9.99.
+           05  WS-GRAND-CASH-AMT   PIC -(13)9.99.
+
+      *-- Print-staging fields for a subtotal line - loaded from the
+      *           relevant WS-xxxx-TOTALS group immediately before
+      *           2800-WRITE-SUBTOTAL-LINE is performed
+       01  WS-SUBTOTAL-AREA.
+           05  WS-SUBTOT-TYPE      PIC X(1).
+           05  WS-SUBTOT-COUNT     PIC 9(7) VALUE ZERO.
+           05  WS-SUBTOT-VALUE     PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-SUBTOT-CASH      PIC S9(15)V99 COMP-3 VALUE ZERO.
+
+      *-- Change: Running per-client-type accumulators, kept
+      *           independent of browse order - the browse is in
+      *           PORT-ACCOUNT-NO order (no relationship to client
+      *           type), so a true subtotal per type can only be
+      *           built by accumulating into one bucket per type as
+      *           records go by and printing all three once the
+      *           browse is finished, not by breaking on a type
+      *           change the browse order will not naturally produce
+       01  WS-INDIV-TOTALS.
+           05  WS-INDIV-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-INDIV-VALUE      PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-INDIV-CASH       PIC S9(15)V99 COMP-3 VALUE ZERO.
+
+       01  WS-CORP-TOTALS.
+           05  WS-CORP-COUNT       PIC 9(7) VALUE ZERO.
+           05  WS-CORP-VALUE       PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-CORP-CASH        PIC S9(15)V99 COMP-3 VALUE ZERO.
+
+       01  WS-TRUST-TOTALS.
+           05  WS-TRUST-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-TRUST-VALUE      PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-TRUST-CASH       PIC S9(15)V99 COMP-3 VALUE ZERO.
+
+       01  WS-GRAND-TOTAL-AREA.
+           05  WS-GRAND-COUNT      PIC 9(7) VALUE ZERO.
+           05  WS-GRAND-VALUE      PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-GRAND-CASH       PIC S9(15)V99 COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS
+              UNTIL BROWSE-AT-EOF
+           PERFORM 2805-WRITE-INDIV-SUBTOTAL
+           PERFORM 2806-WRITE-CORP-SUBTOTAL
+           PERFORM 2807-WRITE-TRUST-SUBTOTAL
+           PERFORM 2950-WRITE-GRAND-TOTAL-LINE
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           INITIALIZE WS-WORK-AREAS
+
+           OPEN INPUT PORTFOLIO-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           IF NOT WS-SUCCESS-STATUS OR NOT WS-REPORT-SUCCESS
+               DISPLAY 'PORTRPT: FILE OPEN ERROR - PORT='
+                       WS-FILE-STATUS ' REPORT=' WS-REPORT-STATUS
+               MOVE WS-ERROR TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM 1100-WRITE-HEADINGS
+
+      *-- Position the browse at the start of the account-number
+      *           alternate index and prime the read
+           MOVE LOW-VALUES TO PORT-ACCOUNT-NO
+           START PORTFOLIO-FILE
+               KEY IS NOT LESS THAN PORT-ACCOUNT-NO
+               INVALID KEY
+                   SET BROWSE-AT-EOF TO TRUE
+           END-START
+
+           IF NOT-BROWSE-AT-EOF
+               PERFORM 2200-READ-NEXT-PORTFOLIO
+           END-IF
+           .
+
+       1100-WRITE-HEADINGS.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE 'PORTRPT - PORTFOLIO HOLDINGS LISTING' TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'ACCOUNT NO  PORTFOLIO ID  CLIENT NAME' DELIMITED
+                      BY SIZE
+                  '                    TYPE ST' DELIMITED BY SIZE
+                  '  TOTAL VALUE       CASH BALANCE   LAST MAINT'
+                      DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           .
+
+      *-- Process one PORTFOLIO-FILE record read by account-number
+      *           order and print the detail line
+       2000-PROCESS.
+           PERFORM 2100-WRITE-DETAIL-LINE
+           PERFORM 2200-READ-NEXT-PORTFOLIO
+           .
+
+       2100-WRITE-DETAIL-LINE.
+           MOVE PORT-TOTAL-VALUE TO WS-REPORT-VALUE-AMT
+           MOVE PORT-CASH-BALANCE TO WS-REPORT-CASH-AMT
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING PORT-ACCOUNT-NO     DELIMITED BY SIZE
+                  '  '                DELIMITED BY SIZE
+                  PORT-ID             DELIMITED BY SIZE
+                  '      '            DELIMITED BY SIZE
+                  PORT-CLIENT-NAME    DELIMITED BY SIZE
+                  ' '                 DELIMITED BY SIZE
+                  PORT-CLIENT-TYPE    DELIMITED BY SIZE
+                  '    '              DELIMITED BY SIZE
+                  PORT-STATUS         DELIMITED BY SIZE
+                  ' '                 DELIMITED BY SIZE
+                  WS-REPORT-VALUE-AMT DELIMITED BY SIZE
+                  '  '                DELIMITED BY SIZE
+                  WS-REPORT-CASH-AMT  DELIMITED BY SIZE
+                  ' '                 DELIMITED BY SIZE
+                  PORT-LAST-MAINT     DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+      *-- Change: Accumulate into the bucket for this record's own
+      *           client type, not a running browse-order break
+           EVALUATE TRUE
+               WHEN PORT-INDIVIDUAL
+                   ADD 1 TO WS-INDIV-COUNT
+                   ADD PORT-TOTAL-VALUE TO WS-INDIV-VALUE
+                   ADD PORT-CASH-BALANCE TO WS-INDIV-CASH
+               WHEN PORT-CORPORATE
+                   ADD 1 TO WS-CORP-COUNT
+                   ADD PORT-TOTAL-VALUE TO WS-CORP-VALUE
+                   ADD PORT-CASH-BALANCE TO WS-CORP-CASH
+               WHEN PORT-TRUST
+                   ADD 1 TO WS-TRUST-COUNT
+                   ADD PORT-TOTAL-VALUE TO WS-TRUST-VALUE
+                   ADD PORT-CASH-BALANCE TO WS-TRUST-CASH
+           END-EVALUATE
+
+           ADD 1 TO WS-GRAND-COUNT
+           ADD PORT-TOTAL-VALUE TO WS-GRAND-VALUE
+           ADD PORT-CASH-BALANCE TO WS-GRAND-CASH
+           .
+
+       2200-READ-NEXT-PORTFOLIO.
+           READ PORTFOLIO-FILE NEXT RECORD
+               AT END
+                   SET BROWSE-AT-EOF TO TRUE
+           END-READ
+           .
+
+      *-- Change: One paragraph per client type, each loading its own
+      *           running totals into the print-staging fields before
+      *           the shared 2800 paragraph formats and writes them
+       2805-WRITE-INDIV-SUBTOTAL.
+           MOVE 'I' TO WS-SUBTOT-TYPE
+           MOVE WS-INDIV-COUNT TO WS-SUBTOT-COUNT
+           MOVE WS-INDIV-VALUE TO WS-SUBTOT-VALUE
+           MOVE WS-INDIV-CASH TO WS-SUBTOT-CASH
+           PERFORM 2800-WRITE-SUBTOTAL-LINE
+           .
+
+       2806-WRITE-CORP-SUBTOTAL.
+           MOVE 'C' TO WS-SUBTOT-TYPE
+           MOVE WS-CORP-COUNT TO WS-SUBTOT-COUNT
+           MOVE WS-CORP-VALUE TO WS-SUBTOT-VALUE
+           MOVE WS-CORP-CASH TO WS-SUBTOT-CASH
+           PERFORM 2800-WRITE-SUBTOTAL-LINE
+           .
+
+       2807-WRITE-TRUST-SUBTOTAL.
+           MOVE 'T' TO WS-SUBTOT-TYPE
+           MOVE WS-TRUST-COUNT TO WS-SUBTOT-COUNT
+           MOVE WS-TRUST-VALUE TO WS-SUBTOT-VALUE
+           MOVE WS-TRUST-CASH TO WS-SUBTOT-CASH
+           PERFORM 2800-WRITE-SUBTOTAL-LINE
+           .
+
+      *-- Format and write one subtotal line from whatever is
+      *           currently staged in WS-SUBTOTAL-AREA
+       2800-WRITE-SUBTOTAL-LINE.
+           MOVE WS-SUBTOT-VALUE TO WS-SUBTOT-VALUE-AMT
+           MOVE WS-SUBTOT-CASH TO WS-SUBTOT-CASH-AMT
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'SUBTOTAL TYPE ' DELIMITED BY SIZE
+                  WS-SUBTOT-TYPE   DELIMITED BY SIZE
+                  '   COUNT='      DELIMITED BY SIZE
+                  WS-SUBTOT-COUNT  DELIMITED BY SIZE
+                  '  VALUE='       DELIMITED BY SIZE
+                  WS-SUBTOT-VALUE-AMT DELIMITED BY SIZE
+                  '  CASH='        DELIMITED BY SIZE
+                  WS-SUBTOT-CASH-AMT  DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           .
+
+       2950-WRITE-GRAND-TOTAL-LINE.
+           MOVE WS-GRAND-VALUE TO WS-GRAND-VALUE-AMT
+           MOVE WS-GRAND-CASH TO WS-GRAND-CASH-AMT
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'GRAND TOTAL   COUNT=' DELIMITED BY SIZE
+                  WS-GRAND-COUNT         DELIMITED BY SIZE
+                  '  VALUE='             DELIMITED BY SIZE
+                  WS-GRAND-VALUE-AMT     DELIMITED BY SIZE
+                  '  CASH='              DELIMITED BY SIZE
+                  WS-GRAND-CASH-AMT      DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           .
+
+       3000-TERMINATE.
+           CLOSE PORTFOLIO-FILE
+                 REPORT-FILE
+
+           DISPLAY 'Portfolios listed: ' WS-GRAND-COUNT
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           .
