@@ -0,0 +1,352 @@
+      *================================================================*
+      * Program Name: PORTCRET
+      * Description: Portfolio Creation Program
+      *             Companion to PORTUPDT - writes brand-new portfolio
+      *             records from new-account intake records so client
+      *             portfolios can enter PORTFOLIO-FILE without being
+      *             hand-seeded before PORTUPDT can touch them.
+      * Author: DLB
+      * Date Written: 2024-08-23
+      * Maintenance Log:
+      * Date       Author        Description
+      * ---------- ------------- -------------------------------------
+      * 2024-08-23 DLB           Initial Creation
+      * 2024-09-20 DLB           Set PORT-CURRENCY-CODE on new
+      *                          portfolios (defaults to USD)
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PORTCRET.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PORTFOLIO-FILE
+               ASSIGN TO PORTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PORT-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *-- New-account intake file - one row per portfolio to be created
+           SELECT INTAKE-FILE
+               ASSIGN TO CRINTAKE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INTAKE-STATUS.
+
+      *-- Intake rows that fail edit checks or already exist on file
+           SELECT CREATE-REJECT-FILE
+               ASSIGN TO CRREJECT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+      *-- Audit trail file - shared layout with PORTUPDT
+           SELECT AUDIT-FILE
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *-- Control/summary report for the creation run
+           SELECT SUMMARY-FILE
+               ASSIGN TO SUMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PORTFOLIO-FILE.
+           COPY PORTFLIO.
+
+       FD  AUDIT-FILE.
+           COPY AUDITLOG.
+
+       FD  INTAKE-FILE.
+       01  INTAKE-RECORD.
+           05  CRIN-KEY.
+               10  CRIN-ID             PIC X(8).
+               10  CRIN-ACCT-NO        PIC X(10).
+           05  CRIN-CLIENT-NAME        PIC X(30).
+           05  CRIN-CLIENT-TYPE        PIC X(1).
+           05  CRIN-INITIAL-CASH       PIC S9(13)V99.
+      *-- Change: Base currency for the new portfolio - defaults to
+      *           USD when the intake row leaves it blank
+           05  CRIN-CURRENCY-CODE      PIC X(3).
+
+       FD  CREATE-REJECT-FILE.
+       01  CREATE-REJECT-RECORD.
+           05  CRRJ-KEY.
+               10  CRRJ-ID             PIC X(8).
+               10  CRRJ-ACCT-NO        PIC X(10).
+           05  CRRJ-CLIENT-NAME        PIC X(30).
+           05  CRRJ-CLIENT-TYPE        PIC X(1).
+           05  CRRJ-INITIAL-CASH       PIC S9(13)V99.
+           05  CRRJ-CURRENCY-CODE      PIC X(3).
+           05  CRRJ-REASON             PIC X(40).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Constants and switches
+      *----------------------------------------------------------------*
+       01  WS-CONSTANTS.
+           05  WS-PROGRAM-NAME     PIC X(08) VALUE 'PORTCRET'.
+           05  WS-SUCCESS          PIC S9(4) VALUE +0.
+           05  WS-ERROR            PIC S9(4) VALUE +8.
+
+       01  WS-SWITCHES.
+           05  WS-FILE-STATUS      PIC X(02).
+               88  WS-SUCCESS-STATUS    VALUE '00'.
+               88  WS-DUPLICATE-KEY     VALUE '22'.
+
+           05  WS-INTAKE-STATUS    PIC X(02).
+               88  WS-INTAKE-SUCCESS    VALUE '00'.
+               88  WS-INTAKE-EOF        VALUE '10'.
+
+           05  WS-REJECT-STATUS    PIC X(02).
+               88  WS-REJECT-SUCCESS    VALUE '00'.
+
+           05  WS-AUDIT-STATUS     PIC X(02).
+               88  WS-AUDIT-SUCCESS     VALUE '00'.
+
+           05  WS-SUMMARY-STATUS   PIC X(02).
+               88  WS-SUMMARY-SUCCESS   VALUE '00'.
+
+           05  WS-END-OF-FILE-SW   PIC X VALUE 'N'.
+               88  END-OF-FILE             VALUE 'Y'.
+               88  NOT-END-OF-FILE         VALUE 'N'.
+
+      *-- Switch telling whether the current intake row passed edit
+      *           checks and may be written to PORTFOLIO-FILE
+           05  WS-INTAKE-VALID-SW  PIC X VALUE 'Y'.
+               88  INTAKE-VALID        VALUE 'Y'.
+               88  INTAKE-INVALID      VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      * Work areas
+      *----------------------------------------------------------------*
+       01  WS-WORK-AREAS.
+           05  WS-CREATE-COUNT     PIC 9(7) VALUE ZERO.
+           05  WS-REJECT-COUNT     PIC 9(7) VALUE ZERO.
+           05  WS-RETURN-CODE      PIC S9(4) VALUE +0.
+           05  WS-INTAKE-REJECT-REASON PIC X(40).
+           05  WS-REPORT-LINE      PIC X(80).
+
+      *-- Work area used to build each AUD-RECORD before write
+       01  WS-AUDIT-WORK-AREA.
+           05  WS-AUDIT-DATE       PIC 9(08).
+           05  WS-AUDIT-TIME       PIC 9(08).
+           05  WS-AUDIT-TYPE-CD    PIC X(04).
+           05  WS-AUDIT-ACTION-CD  PIC X(08).
+           05  WS-AUDIT-STATUS-CD  PIC X(04).
+           05  WS-AUDIT-KEY        PIC X(18).
+           05  WS-AUDIT-PF-TIME    PIC 9(14).
+           05  WS-AUDIT-BEFORE     PIC X(170).
+           05  WS-AUDIT-AFTER      PIC X(170).
+           05  WS-AUDIT-MESSAGE    PIC X(100).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS
+              UNTIL END-OF-FILE
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           INITIALIZE WS-WORK-AREAS
+
+           OPEN I-O   PORTFOLIO-FILE
+           OPEN INPUT INTAKE-FILE
+           OPEN OUTPUT CREATE-REJECT-FILE
+           OPEN EXTEND AUDIT-FILE
+           OPEN OUTPUT SUMMARY-FILE
+
+           IF NOT WS-SUCCESS-STATUS
+              OR NOT WS-INTAKE-SUCCESS
+              OR NOT WS-REJECT-SUCCESS
+              OR NOT WS-AUDIT-SUCCESS
+              OR NOT WS-SUMMARY-SUCCESS
+               DISPLAY 'PORTCRET: FILE OPEN ERROR - PORT='
+                       WS-FILE-STATUS ' INTAKE=' WS-INTAKE-STATUS
+                       ' REJECT=' WS-REJECT-STATUS
+                       ' AUDIT=' WS-AUDIT-STATUS
+                       ' SUMMARY=' WS-SUMMARY-STATUS
+               MOVE WS-ERROR TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM 2900-READ-INTAKE
+           .
+
+       2000-PROCESS.
+           PERFORM 2100-VALIDATE-INTAKE
+           IF INTAKE-VALID
+               PERFORM 2200-CREATE-PORTFOLIO
+           ELSE
+               PERFORM 2300-REJECT-INTAKE
+           END-IF
+           PERFORM 2900-READ-INTAKE
+           .
+
+      *-- Validate the intake row before a new PORT-RECORD is written -
+      *           required key fields present and client type must be
+      *           one of the PORT-CLIENT-TYPE 88-levels
+       2100-VALIDATE-INTAKE.
+           SET INTAKE-VALID TO TRUE
+           MOVE SPACES TO WS-INTAKE-REJECT-REASON
+
+           IF CRIN-ID = SPACES OR CRIN-ACCT-NO = SPACES
+               SET INTAKE-INVALID TO TRUE
+               MOVE 'MISSING PORTFOLIO ID OR ACCOUNT NUMBER'
+                   TO WS-INTAKE-REJECT-REASON
+           ELSE
+               IF CRIN-CLIENT-TYPE NOT = 'I'
+                  AND CRIN-CLIENT-TYPE NOT = 'C'
+                  AND CRIN-CLIENT-TYPE NOT = 'T'
+                   SET INTAKE-INVALID TO TRUE
+                   MOVE 'INVALID CLIENT TYPE' TO
+                       WS-INTAKE-REJECT-REASON
+               END-IF
+           END-IF
+           .
+
+      *-- Write a brand-new PORT-RECORD - sets PORT-CREATE-DATE to
+      *           today, PORT-STATUS to 'A', and zeroes financial and
+      *           real-time pricing fields so PORTUPDT starts clean
+       2200-CREATE-PORTFOLIO.
+           MOVE SPACES TO PORT-RECORD
+           MOVE CRIN-ID TO PORT-ID
+           MOVE CRIN-ACCT-NO TO PORT-ACCOUNT-NO
+           MOVE CRIN-CLIENT-NAME TO PORT-CLIENT-NAME
+           MOVE CRIN-CLIENT-TYPE TO PORT-CLIENT-TYPE
+           ACCEPT PORT-CREATE-DATE FROM DATE YYYYMMDD
+           MOVE PORT-CREATE-DATE TO PORT-LAST-MAINT
+           SET PORT-ACTIVE TO TRUE
+           MOVE ZERO TO PORT-REALTIME-PRICE
+           MOVE ZERO TO PORT-REALTIME-TIME
+           MOVE ZERO TO PORT-HOLDINGS-QTY
+           MOVE ZERO TO PORT-TOTAL-VALUE
+           MOVE CRIN-INITIAL-CASH TO PORT-CASH-BALANCE
+           IF CRIN-CURRENCY-CODE = SPACES
+               MOVE 'USD' TO PORT-CURRENCY-CODE
+           ELSE
+               MOVE CRIN-CURRENCY-CODE TO PORT-CURRENCY-CODE
+           END-IF
+           MOVE SPACES TO PORT-LAST-USER
+           MOVE ZERO TO PORT-LAST-TRANS
+           SET PORT-REINSTATE-NOT-AUTH TO TRUE
+
+           WRITE PORT-RECORD
+               INVALID KEY
+                   MOVE 'PORTFOLIO ALREADY EXISTS' TO
+                       WS-INTAKE-REJECT-REASON
+                   PERFORM 2300-REJECT-INTAKE
+               NOT INVALID KEY
+                   ADD 1 TO WS-CREATE-COUNT
+                   PERFORM 8000-WRITE-AUDIT-RECORD
+           END-WRITE
+           .
+
+      *-- Reject an intake row that failed edit checks or already
+      *           exists on PORTFOLIO-FILE
+       2300-REJECT-INTAKE.
+           MOVE SPACES TO CREATE-REJECT-RECORD
+           MOVE CRIN-ID TO CRRJ-ID
+           MOVE CRIN-ACCT-NO TO CRRJ-ACCT-NO
+           MOVE CRIN-CLIENT-NAME TO CRRJ-CLIENT-NAME
+           MOVE CRIN-CLIENT-TYPE TO CRRJ-CLIENT-TYPE
+           MOVE CRIN-INITIAL-CASH TO CRRJ-INITIAL-CASH
+           MOVE CRIN-CURRENCY-CODE TO CRRJ-CURRENCY-CODE
+           MOVE WS-INTAKE-REJECT-REASON TO CRRJ-REASON
+
+           WRITE CREATE-REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT
+           .
+
+       2900-READ-INTAKE.
+           READ INTAKE-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ
+           .
+
+       3000-TERMINATE.
+           PERFORM 3900-WRITE-SUMMARY-REPORT
+
+           CLOSE PORTFOLIO-FILE
+                 INTAKE-FILE
+                 CREATE-REJECT-FILE
+                 AUDIT-FILE
+                 SUMMARY-FILE
+
+           DISPLAY 'Portfolios created: ' WS-CREATE-COUNT
+           DISPLAY 'Intake rows rejected: ' WS-REJECT-COUNT
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           .
+
+      *-- Write the end-of-run control/summary report for the
+      *           creation pass
+       3900-WRITE-SUMMARY-REPORT.
+           MOVE SPACES TO SUMMARY-RECORD
+           MOVE 'PORTCRET - PORTFOLIO CREATION RUN SUMMARY'
+               TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Portfolios created ......... ' DELIMITED BY SIZE
+                  WS-CREATE-COUNT                 DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'Intake rows rejected ....... ' DELIMITED BY SIZE
+                  WS-REJECT-COUNT                 DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+           .
+
+      *-- Build and write one audit trail record for a newly created
+      *           portfolio
+       8000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-AUDIT-DATE  DELIMITED BY SIZE
+                  '-'            DELIMITED BY SIZE
+                  WS-AUDIT-TIME  DELIMITED BY SIZE
+                  INTO AUD-TIMESTAMP
+           END-STRING
+           MOVE 'PORTFSYS' TO AUD-SYSTEM-ID
+           MOVE 'BATCH   ' TO AUD-USER-ID
+           MOVE WS-PROGRAM-NAME TO AUD-PROGRAM
+           MOVE 'BATCH   ' TO AUD-TERMINAL
+           SET AUD-TRANSACTION TO TRUE
+           SET AUD-CREATE TO TRUE
+           SET AUD-SUCCESS TO TRUE
+           MOVE PORT-ID TO AUD-PORTFOLIO-ID
+           MOVE PORT-ACCOUNT-NO TO AUD-ACCOUNT-NO
+           MOVE ZERO TO AUD-PRICEFEED-TIME
+           MOVE SPACES TO AUD-BEFORE-IMAGE
+           MOVE PORT-RECORD TO AUD-AFTER-IMAGE
+           MOVE 'NEW PORTFOLIO CREATED' TO AUD-MESSAGE
+
+           WRITE AUDIT-RECORD
+
+           IF NOT WS-AUDIT-SUCCESS
+               DISPLAY 'Warning: audit write failed, status='
+                       WS-AUDIT-STATUS ' for key=' PORT-ID
+           END-IF
+           .
