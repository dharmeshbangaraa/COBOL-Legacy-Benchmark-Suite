@@ -0,0 +1,174 @@
+//PORTUPDT JOB (ACCTNO),'PORTFOLIO UPDATE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*================================================================*
+//* JOB   : PORTUPDT
+//* DESC  : Daily portfolio update cycle - validates the incoming
+//*         UPDATE-FILE and PRICEFEED-FILE feeds, runs PORTUPDT, and
+//*         carries a condition-code-gated restart step that resumes
+//*         from the last checkpoint if the main step does not end
+//*         cleanly.
+//* MAINTENANCE LOG
+//* DATE       AUTHOR  DESCRIPTION
+//* ---------- ------- ---------------------------------------------
+//* 2024-10-04 DLB      Initial creation
+//* 2024-10-25 DLB      PORTRST now also fires on an ABEND (added
+//*                      EVEN); PRICEHIST LRECL widened to 34 for the
+//*                      new PHIST-CURRENCY-CODE field
+//* 2024-11-02 DLB      PORTUPD no longer deletes the sorted UPDTFILE/
+//*                      PRICEFEED work datasets on a non-zero-RC
+//*                      finish, since PORTRST needs them to still be
+//*                      there; VALCHK now forces the UPDTFILE header
+//*                      and trailer to sort first/last regardless of
+//*                      their own key values; CHKPTFILE LRECL widened
+//*                      to 37 for the new CHKPT-KEY-SEQ field
+//* 2024-11-14 DLB      AUDITLOG LRECL corrected to 546 to match
+//*                      AUD-RECORD after AUD-BEFORE-IMAGE/AUD-AFTER-
+//*                      IMAGE were widened to X(170); CHKPTFILE
+//*                      changed from the permanent PROD.PORTFOLIO.
+//*                      CHKPTFILE dataset to a job-scoped temp
+//*                      dataset shared between PORTUPD and PORTRST,
+//*                      so a completed run's checkpoint records no
+//*                      longer persist into the next day's run and
+//*                      get misread as an in-progress restart
+//* 2024-11-16 DLB      VALCHK2's second sort key corrected to 17,14 -
+//*                      it was keying off bytes 9-22 (the packed
+//*                      PF-PRICE field plus part of PF-TIMESTAMP),
+//*                      not PF-TIMESTAMP itself, so same-day ticks
+//*                      for a portfolio were not actually sorted
+//*                      into timestamp order ahead of PORTUPD
+//* 2024-11-16 DLB      Noted that PROD.PORTFOLIO.FXRATES is now
+//*                      allocated by PORTCONV's one-time FXSEED step
+//*                      and loaded by Treasury's own feed, same as
+//*                      PRICEFEED - see PORTCONV.jcl
+//*================================================================*
+//*
+//*----------------------------------------------------------------*
+//* STEP VALCHK - pre-validation: sort UPDTFILE and PRICEFEED into
+//* key sequence ahead of the update step. DFSORT abends the step
+//* (non-zero condition code) on a bad LRECL, an empty input data
+//* set, or any other sort failure, so PORTUPD never opens a feed
+//* that hasn't already been proven sorted, present, and the right
+//* length. UPDTFILE is sorted on a leading record-type sequence
+//* byte (built by INREC, stripped back off by OUTREC) ahead of the
+//* detail key, so the header record ('H') always sorts first and
+//* the trailer record ('T') always sorts last regardless of where
+//* their own key values would otherwise land them among the detail
+//* records.
+//*----------------------------------------------------------------*
+//VALCHK   EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//*-- Sort the update transaction feed into UPDT-KEY sequence, with
+//*   the header forced first and the trailer forced last
+//SORTIN   DD  DSN=PROD.PORTFOLIO.UPDTFILE,DISP=SHR
+//SORTOUT  DD  DSN=&&UPDTSRT,
+//             DISP=(,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=69,BLKSIZE=0)
+//SYSIN    DD  *
+  OPTION EQUALS
+  INREC IFTHEN=(WHEN=(19,1,CH,EQ,C'H'),OVERLAY=(70:C'1')),
+        IFTHEN=(WHEN=(19,1,CH,EQ,C'T'),OVERLAY=(70:C'3')),
+        IFTHEN=(WHEN=NONE,OVERLAY=(70:C'2'))
+  SORT FIELDS=(70,1,CH,A,1,18,CH,A)
+  OUTREC FIELDS=(1,69)
+/*
+//*
+//VALCHK2  EXEC PGM=SORT,COND=(0,NE,VALCHK)
+//SYSOUT   DD  SYSOUT=*
+//*-- Sort the price feed into portfolio-id/timestamp sequence
+//SORTIN   DD  DSN=PROD.PORTFOLIO.PRICEFEED,DISP=SHR
+//SORTOUT  DD  DSN=&&PRCSRT,
+//             DISP=(,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,8,CH,A,17,14,CH,A)
+  OPTION EQUALS
+/*
+//*
+//*----------------------------------------------------------------*
+//* STEP PORTUPD - the update run itself. Bypassed if either
+//* validation step above failed to produce a usable sorted feed.
+//*----------------------------------------------------------------*
+//PORTUPD  EXEC PGM=PORTUPDT,COND=((0,NE,VALCHK),(0,NE,VALCHK2))
+//PORTFILE DD  DSN=PROD.PORTFOLIO.MASTER,DISP=SHR
+//*-- Normal disposition is KEEP, not DELETE - PORTRST references
+//*   these same temp datasets by name and needs them to still be
+//*   there if this step ends with a non-zero return code (the
+//*   condition that drives PORTRST in the first place); PORTRST's
+//*   own DD statements below are what actually deletes them
+//UPDTFILE DD  DSN=&&UPDTSRT,DISP=(OLD,KEEP,KEEP)
+//PRICEFEED DD DSN=&&PRCSRT,DISP=(OLD,KEEP,KEEP)
+//*-- Rate table maintained by Treasury's own daily feed, same as
+//*   PRICEFEED - PORTCONV's one-time FXSEED step only allocates the
+//*   dataset so this OPEN doesn't abend before ops has ever loaded it
+//FXRATES  DD  DSN=PROD.PORTFOLIO.FXRATES,DISP=SHR
+//AUDITLOG DD  DSN=PROD.PORTFOLIO.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=546,BLKSIZE=0)
+//PFEXCPT  DD  DSN=PROD.PORTFOLIO.PFEXCPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=95,BLKSIZE=0)
+//SUSPFILE DD  DSN=PROD.PORTFOLIO.SUSPFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=109,BLKSIZE=0)
+//*-- Job-scoped temp dataset, not the permanent PROD.PORTFOLIO.
+//*   CHKPTFILE - a fresh empty checkpoint dataset every run is
+//*   what makes 1060-CHECK-FOR-RESTART's "no checkpoint records
+//*   found" test mean "this is a fresh run" rather than "the
+//*   permanent dataset still has yesterday's completed run on it"
+//CHKPTFILE DD DSN=&&CHKPT,
+//             DISP=(,PASS),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SUMRPT   DD  DSN=PROD.PORTFOLIO.SUMRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(2,2)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PRICEHIST DD DSN=PROD.PORTFOLIO.PRICEHIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=34,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP PORTRST - restart step. Bypassed when PORTUPD completes
+//* with RC=0; runs only when PORTUPD ends abnormally or with a
+//* non-zero return code (a control-total mismatch, an I/O abend,
+//* etc). CHKPTFILE is the same job-scoped temp dataset PORTUPD
+//* wrote its checkpoint records to (DISP=OLD, not MOD against the
+//* permanent dataset) so PORTUPDT's own restart logic resumes past
+//* the last checkpointed key instead of reprocessing the whole
+//* file, and so that a clean run tomorrow starts with no checkpoint
+//* history left over from today.
+//*----------------------------------------------------------------*
+//PORTRST  EXEC PGM=PORTUPDT,COND=(0,EQ,PORTUPD),EVEN
+//PORTFILE DD  DSN=PROD.PORTFOLIO.MASTER,DISP=SHR
+//UPDTFILE DD  DSN=&&UPDTSRT,DISP=(OLD,DELETE,KEEP)
+//PRICEFEED DD DSN=&&PRCSRT,DISP=(OLD,DELETE,KEEP)
+//FXRATES  DD  DSN=PROD.PORTFOLIO.FXRATES,DISP=SHR
+//AUDITLOG DD  DSN=PROD.PORTFOLIO.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=546,BLKSIZE=0)
+//PFEXCPT  DD  DSN=PROD.PORTFOLIO.PFEXCPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=95,BLKSIZE=0)
+//SUSPFILE DD  DSN=PROD.PORTFOLIO.SUSPFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=109,BLKSIZE=0)
+//CHKPTFILE DD DSN=&&CHKPT,DISP=(OLD,DELETE,KEEP)
+//SUMRPT   DD  DSN=PROD.PORTFOLIO.SUMRPT(+2),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(2,2)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PRICEHIST DD DSN=PROD.PORTFOLIO.PRICEHIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=34,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
