@@ -0,0 +1,30 @@
+//PORTCRET JOB (ACCTNO),'PORTFOLIO CREATION',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*================================================================*
+//* JOB   : PORTCRET
+//* DESC  : Creates new portfolio records on PROD.PORTFOLIO.MASTER
+//*         from the new-account intake feed. Companion to PORTUPDT -
+//*         lets new client portfolios enter the master file without
+//*         being hand-seeded before PORTUPDT can touch them.
+//* MAINTENANCE LOG
+//* DATE       AUTHOR  DESCRIPTION
+//* ---------- ------- ---------------------------------------------
+//* 2024-11-16 DLB      Initial creation
+//*================================================================*
+//*
+//PORTCRET EXEC PGM=PORTCRET
+//PORTFILE DD  DSN=PROD.PORTFOLIO.MASTER,DISP=SHR
+//CRINTAKE DD  DSN=PROD.PORTFOLIO.CRINTAKE,DISP=SHR
+//CRREJECT DD  DSN=PROD.PORTFOLIO.CRREJECT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=107,BLKSIZE=0)
+//AUDITLOG DD  DSN=PROD.PORTFOLIO.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=546,BLKSIZE=0)
+//SUMRPT   DD  DSN=PROD.PORTFOLIO.CRSUMRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
