@@ -0,0 +1,23 @@
+//PORTRPT  JOB (ACCTNO),'PORTFOLIO LISTING',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*================================================================*
+//* JOB   : PORTRPT
+//* DESC  : Daily/weekly portfolio holdings listing, browsed in
+//*         PORT-ACCOUNT-NO order off the PROD.PORTFOLIO.MASTER.
+//*         ACCTAIX alternate index (built once by PORTCONV's
+//*         DEFINEAX/BLDAIX steps - see PORTCONV.jcl), with subtotals
+//*         by PORT-CLIENT-TYPE.
+//* MAINTENANCE LOG
+//* DATE       AUTHOR  DESCRIPTION
+//* ---------- ------- ---------------------------------------------
+//* 2024-11-16 DLB      Initial creation
+//*================================================================*
+//*
+//PORTRPT  EXEC PGM=PORTRPT
+//PORTFILE DD  DSN=PROD.PORTFOLIO.MASTER,DISP=SHR
+//PORTLIST DD  DSN=PROD.PORTFOLIO.PORTLIST(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(3,3)),
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
