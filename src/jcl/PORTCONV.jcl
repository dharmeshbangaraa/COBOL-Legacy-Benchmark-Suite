@@ -0,0 +1,86 @@
+//PORTCONV JOB (ACCTNO),'PORTFOLIO CONVERSION',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*================================================================*
+//* JOB   : PORTCONV
+//* DESC  : One-time master conversion - run ONCE, before PORTUPDT
+//*         or PORTCRET are ever pointed at PROD.PORTFOLIO.MASTER,
+//*         to default PORT-REINSTATE-FLAG/PORT-HOLDINGS-QTY/
+//*         PORT-CURRENCY-CODE on every existing record. Take a
+//*         backup of the master (IDCAMS REPRO to a flat file) before
+//*         running this step - PORTCONV rewrites every record in
+//*         place and there is no undo.
+//* MAINTENANCE LOG
+//* DATE       AUTHOR  DESCRIPTION
+//* ---------- ------- ---------------------------------------------
+//* 2024-10-18 DLB      Initial creation
+//* 2024-11-16 DLB      Added DEFINEAX/BLDAIX to build the
+//*                      PORT-ACCOUNT-NO alternate index PORTRPT
+//*                      browses by, and FXSEED to allocate the new
+//*                      FX rate table PORTUPDT now reads
+//*================================================================*
+//*
+//BACKUP   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//INDD     DD  DSN=PROD.PORTFOLIO.MASTER,DISP=SHR
+//OUTDD    DD  DSN=PROD.PORTFOLIO.MASTER.PRECONV.BACKUP,
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DCB=(RECFM=FB,LRECL=170,BLKSIZE=0)
+//SYSIN    DD  *
+  REPRO INFILE(INDD) OUTFILE(OUTDD)
+/*
+//*
+//CONVERT  EXEC PGM=PORTCONV,COND=(0,NE,BACKUP)
+//PORTFILE DD  DSN=PROD.PORTFOLIO.MASTER,DISP=OLD
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* STEP DEFINEAX - one-time build of the account-number alternate
+//* index over PROD.PORTFOLIO.MASTER, so PORTRPT can START/READ NEXT
+//* in PORT-ACCOUNT-NO order (PORT-ACCOUNT-NO is bytes 9-18 of
+//* PORT-KEY - KEYS(10 8) below). NONUNIQUEKEY because account number
+//* is not unique across portfolios; UPGRADE keeps the AIX current
+//* automatically as PORTUPDT/PORTCRET update the base cluster.
+//*----------------------------------------------------------------*
+//DEFINEAX EXEC PGM=IDCAMS,COND=(0,NE,CONVERT)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE ALTERNATEINDEX      -
+     (NAME(PROD.PORTFOLIO.MASTER.ACCTAIX)  -
+      RELATE(PROD.PORTFOLIO.MASTER)        -
+      KEYS(10 8)                           -
+      RECORDSIZE(18 18)                    -
+      NONUNIQUEKEY                         -
+      UPGRADE                              -
+      VOLUMES(SYSDA)                       -
+      TRACKS(5 5))
+  DEFINE PATH                              -
+     (NAME(PROD.PORTFOLIO.MASTER.ACCTPATH) -
+      PATHENTRY(PROD.PORTFOLIO.MASTER.ACCTAIX) -
+      UPDATE)
+/*
+//*
+//BLDAIX   EXEC PGM=IDCAMS,COND=(0,NE,DEFINEAX)
+//SYSPRINT DD  SYSOUT=*
+//INBASE   DD  DSN=PROD.PORTFOLIO.MASTER,DISP=SHR
+//OUTAIX   DD  DSN=PROD.PORTFOLIO.MASTER.ACCTAIX,DISP=SHR
+//SYSIN    DD  *
+  BLDINDEX INFILE(INBASE) OUTFILE(OUTAIX)
+/*
+//*
+//*----------------------------------------------------------------*
+//* STEP FXSEED - one-time allocation of PROD.PORTFOLIO.FXRATES.
+//* IEFBR14 does nothing but return RC=0, so a DD statement with
+//* DISP=(NEW,CATLG,CATLG) against it is the standard way to allocate
+//* and catalog an empty dataset without a program that writes to it.
+//* Treasury ops loads the day's rates into this dataset via their own
+//* feed, the same way UPDTFILE/PRICEFEED arrive from outside this job
+//* stream - this step only guarantees the dataset exists so PORTUPD's
+//* OPEN INPUT does not abend the first time it runs.
+//*----------------------------------------------------------------*
+//FXSEED   EXEC PGM=IEFBR14
+//FXRATES  DD  DSN=PROD.PORTFOLIO.FXRATES,
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)
